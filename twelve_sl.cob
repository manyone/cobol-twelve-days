@@ -0,0 +1,238 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    TWELVE-SL.
+000030 AUTHOR.        R ANDREWS.
+000040 INSTALLATION.  MARKETING SYSTEMS - SEASONAL PROMOTIONS.
+000050 DATE-WRITTEN.  12/01/1998.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080*  MODIFICATION HISTORY                                          *
+000090*  DATE       INIT  DESCRIPTION                                  *
+000100*  12/01/1998 RA    ORIGINAL STRAIGHT-LINE VERSION.              *
+000110*  08/08/2026 RA    ADDED GIFT-REPORT PRINT FILE SO THE DAILY    *
+000120*                   VERSE NO LONGER HAS TO BE SCRAPED OUT OF THE *
+000130*                   JOB LOG BY HAND.                             *
+000140*  08/08/2026 RA    ADDED A SYSIN DAY-RANGE PARM CARD SO A SINGLE*
+000150*                   DAY CAN BE RERUN WITHOUT REDRIVING ALL 12.   *
+000160*  08/08/2026 RA    GIFTS-DEF REPLACED BY THE GIFT-MASTER FILE SO*
+000170*                   MARKETING CAN MAINTAIN WORDING WITHOUT A     *
+000180*                   RECOMPILE.                                   *
+000190*  08/08/2026 RA    ADDED A YEAR-END GIFT TALLY / RECONCILIATION *
+000200*                   REPORT FOR THE FULFILLMENT VENDOR.           *
+000210*  08/08/2026 RA    ORD-SFX-DEF 12-ENTRY TABLE REPLACED WITH A   *
+000220*                   COMPUTED ST/ND/RD/TH RULE SO PROMOTIONS      *
+000230*                   LONGER THAN 12 DAYS DO NOT NEED A RECOMPILE. *
+000240*  08/08/2026 RA    RENAMED FROM TWELVE TO TWELVE-SL AND MOVED   *
+000250*                   FROM TWELVE.COB TO TWELVE_SL.COB SO IT CAN BE*
+000260*                   CALLED AS AN ENGINE SUBPROGRAM OF THE NEW    *
+000270*                   SWITCH-DRIVEN TWELVE FRONT END.              *
+000280*  08/08/2026 RA    ADDED AN AUDIT TRAIL LOG - TIMESTAMP, JOB    *
+000290*                   NAME, PROGRAM VARIANT, AND DAY RANGE - FOR   *
+000300*                   EVERY RUN.                                   *
+000310*  08/08/2026 RA    ADDED CSV AND XML EXPORTS OF THE VERSE       *
+000320*                   ALONGSIDE THE PRINT REPORT FOR THE WEB TEAM. *
+000330*  08/08/2026 RA    ADDED A SYSIN CATALOG-ID PARM CARD SO A      *
+000340*                   REGIONAL GIFT CATALOG CAN BE SELECTED FROM   *
+000350*                   GIFT-MASTER AT RUN TIME INSTEAD OF ALWAYS    *
+000360*                   LOADING THE ENGLISH ONE.                     *
+000370*  08/08/2026 RA    ADDED A RUN CHECKPOINT SO A RUN THAT IS      *
+000380*                   INTERRUPTED PARTWAY THROUGH THE DAY RANGE    *
+000390*                   RESTARTS AFTER THE LAST DAY COMPLETED RATHER *
+000400*                   THAN REDRIVING THE WHOLE RANGE.              *
+000410*  08/08/2026 RA    THE GIFTS-GIVEN-SO-FAR LISTING NOW BUILDS ON *
+000420*                   AN INCREMENTAL CUMULATIVE LIST INSTEAD OF    *
+000430*                   WALKING BACKWARD FROM WS-DAY TO DAY 1 FROM   *
+000440*                   SCRATCH EVERY DAY, SO A LONG-RUNNING         *
+000450*                   PROMOTION DOES NOT REDO GROWING AMOUNTS OF   *
+000460*                   WORK ON EVERY PASS.                          *
+000462*  08/08/2026 RA    ADDED A FIXED-FORMAT VENDOR EXTRACT FILE,    *
+000464*                   WITH HEADER AND TRAILER CONTROL RECORDS, SO  *
+000466*                   OUR PRINT PARTNER'S INTAKE JOB CAN VERIFY THE*
+000468*                   TRANSMISSION IS COMPLETE BEFORE TYPESETTING. *
+000469*  08/08/2026 RA    ADDED A YEAR-KEYED GIFT ARCHIVE SO A PAST    *
+000470*                   SEASON'S CATALOG AND VERSE CAN BE REPLAYED   *
+000471*                   ON DEMAND FOR CUSTOMER SERVICE, EVEN AFTER   *
+000472*                   GIFT-MASTER HAS SINCE BEEN RE-WORDED.        *
+000473*----------------------------------------------------------------*
+000480 ENVIRONMENT DIVISION.
+000490 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510     SELECT GIFT-REPORT ASSIGN TO GIFTRPT
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000525         FILE STATUS IS WS-RPT-FS.
+000530     COPY GIFTMSEL.
+000540     COPY AUDITSEL.
+000550     COPY EXPSEL.
+000560     COPY CKPTSEL.
+000565     COPY VNDSEL.
+000567     COPY ARCHSEL.
+000568     COPY TALSEL.
+000570 DATA DIVISION.
+000580 FILE SECTION.
+000590 FD  GIFT-REPORT
+000600     RECORDING MODE IS F.
+000610 01  GIFT-REPORT-REC              PIC X(80).
+000620     COPY GIFTMFD.
+000630     COPY AUDITFD.
+000640     COPY EXPFD.
+000650     COPY CKPTFD.
+000655     COPY VNDFD.
+000657     COPY ARCHFD.
+000658     COPY TALFD.
+000660 WORKING-STORAGE SECTION.
+000670     COPY GIFTTBL.
+000680     COPY TALLYTBL.
+000690     COPY ORDSFX.
+000700     COPY AUDITWS.
+000710     COPY EXPWS.
+000720     COPY CKPTWS.
+000730     COPY CUMTBL.
+000735     COPY VNDWS.
+000737     COPY ARCHWS.
+000740 77  WS-PROGRAM-VARIANT           PIC X(10) VALUE 'TWELVE-SL'.
+000745 77  WS-RPT-FS                    PIC X(2)  VALUE '00'.
+000750 77  WS-DAY                       PIC 99.
+000760 77  WS-DAY-FMT                   PIC Z9.
+000770 77  TEMP-DAY                     PIC 99.
+000780 77  WS-START-DAY                 PIC 99 VALUE 1.
+000790 77  WS-END-DAY                   PIC 99 VALUE 12.
+000800 77  WS-ORIG-START-DAY            PIC 99.
+000810 01  WS-PARM-CARD.
+000820     05  WS-PARM-START-DAY        PIC 9(2).
+000830     05  WS-PARM-END-DAY          PIC 9(2).
+000840 01  WS-CATALOG-PARM.
+000850     05  WS-CATALOG-PARM-CODE     PIC X(2).
+000860 01  WS-REPORT-LINE               PIC X(80).
+000870 PROCEDURE DIVISION.
+000880 0000-MAINLINE.
+000890     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000900     PERFORM 2000-PRODUCE-VERSE THRU 2000-EXIT
+000910         VARYING WS-DAY FROM WS-ORIG-START-DAY BY +1
+000920         UNTIL WS-DAY > WS-END-DAY
+000930     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000940     GOBACK.
+000950 1000-INITIALIZE.
+000960     OPEN OUTPUT GIFT-REPORT
+000962     IF WS-RPT-FS NOT = '00'
+000964         DISPLAY 'TWELVE - UNABLE TO OPEN GIFT-REPORT, STATUS '
+000966             WS-RPT-FS
+000968         MOVE 16 TO RETURN-CODE
+000969         STOP RUN
+000970     END-IF
+000972     PERFORM 1160-OPEN-EXPORT-FILES THRU 1160-EXIT
+000980     PERFORM 1100-READ-DAY-RANGE-PARM THRU 1100-EXIT
+000990     MOVE WS-START-DAY TO WS-ORIG-START-DAY
+001000     PERFORM 1120-READ-CATALOG-PARM THRU 1120-EXIT
+001005     PERFORM 1130-READ-YEAR-PARM THRU 1130-EXIT
+001010     IF NOT ARCH-REPLAY-MODE
+001012         PERFORM 1140-CHECK-RESTART-POINT THRU 1140-EXIT
+001014     END-IF
+001020     PERFORM 1150-WRITE-AUDIT-TRAIL THRU 1150-EXIT
+001030     IF ARCH-REPLAY-MODE
+001032         PERFORM 1270-REPLAY-FROM-ARCHIVE THRU 1270-EXIT
+001034     ELSE
+001036         PERFORM 1180-OPEN-ARCHIVE-FOR-WRITE THRU 1180-EXIT
+001038         PERFORM 1200-LOAD-GIFT-CATALOG THRU 1200-EXIT
+001039     END-IF
+001040     IF WS-ORIG-START-DAY = 1 AND WS-END-DAY = WS-GIFT-COUNT
+001041         PERFORM 1170-OPEN-VENDOR-EXTRACT THRU 1170-EXIT
+001042     ELSE
+001043         DISPLAY 'TWELVE - VENDOR EXTRACT SKIPPED, PARTIAL RUN'
+001044     END-IF
+001045     PERFORM 1250-PRIME-CUM-GIFT-LIST THRU 1250-EXIT.
+001050 1000-EXIT.
+001060     EXIT.
+001070 1100-READ-DAY-RANGE-PARM.
+001080     MOVE SPACES TO WS-PARM-CARD
+001090     ACCEPT WS-PARM-CARD FROM SYSIN
+001100     IF WS-PARM-CARD NOT = SPACES
+001110         AND WS-PARM-START-DAY IS NUMERIC
+001120         AND WS-PARM-END-DAY IS NUMERIC
+001130         AND WS-PARM-START-DAY > ZERO
+001140         AND WS-PARM-END-DAY NOT < WS-PARM-START-DAY
+001150             MOVE WS-PARM-START-DAY TO WS-START-DAY
+001160             MOVE WS-PARM-END-DAY TO WS-END-DAY
+001170     END-IF.
+001180 1100-EXIT.
+001190     EXIT.
+001200 1120-READ-CATALOG-PARM.
+001210     MOVE SPACES TO WS-CATALOG-PARM
+001220     ACCEPT WS-CATALOG-PARM FROM SYSIN
+001230     IF WS-CATALOG-PARM NOT = SPACES
+001240         MOVE WS-CATALOG-PARM-CODE TO WS-CATALOG-ID
+001250     END-IF.
+001260 1120-EXIT.
+001270     EXIT.
+001280 2000-PRODUCE-VERSE.
+001290     MOVE SPACES TO WS-REPORT-LINE
+001292     IF WS-DAY >= WS-START-DAY
+001294         DISPLAY WS-REPORT-LINE
+001296     END-IF
+001310     WRITE GIFT-REPORT-REC FROM WS-REPORT-LINE
+001320     MOVE WS-DAY TO WS-DAY-FMT
+001330     PERFORM 1300-COMPUTE-ORD-SFX THRU 1300-EXIT
+001340     MOVE SPACES TO WS-REPORT-LINE
+001350     STRING 'On the ' WS-DAY-FMT WS-ORD-SFX-OUT
+001360         ' day of Christmas,' DELIMITED BY SIZE
+001370         INTO WS-REPORT-LINE
+001372     IF WS-DAY >= WS-START-DAY
+001374         DISPLAY WS-REPORT-LINE
+001376     END-IF
+001390     WRITE GIFT-REPORT-REC FROM WS-REPORT-LINE
+001400     MOVE 'my true love gave to me' TO WS-REPORT-LINE
+001402     IF WS-DAY >= WS-START-DAY
+001404         DISPLAY WS-REPORT-LINE
+001406     END-IF
+001420     WRITE GIFT-REPORT-REC FROM WS-REPORT-LINE
+001430     MOVE WS-DAY TO WS-CUM-PUSH-DAY
+001440     PERFORM 2050-PUSH-CUM-GIFT-DAY THRU 2050-EXIT
+001450     PERFORM 2100-LIST-GIFTS-SO-FAR THRU 2100-EXIT
+001460         VARYING WS-CUM-IDX FROM WS-CUM-HEAD BY 1
+001470         UNTIL WS-CUM-IDX > 99
+001475     IF NOT ARCH-REPLAY-MODE
+001477         PERFORM 3100-WRITE-CHECKPOINT THRU 3100-EXIT
+001479     END-IF.
+001490 2000-EXIT.
+001500     EXIT.
+001510 2100-LIST-GIFTS-SO-FAR.
+001520     MOVE CUM-DAY-LIST (WS-CUM-IDX) TO TEMP-DAY
+001530     MOVE GIFT (TEMP-DAY) TO WS-REPORT-LINE
+001535     IF WS-DAY >= WS-START-DAY
+001537         DISPLAY WS-REPORT-LINE
+001539     END-IF
+001550     WRITE GIFT-REPORT-REC FROM WS-REPORT-LINE
+001560     PERFORM 2200-EXPORT-GIFT-LINE THRU 2200-EXIT
+001563     IF VND-FILE-OPEN
+001565         PERFORM 2300-WRITE-VENDOR-LINE THRU 2300-EXIT
+001566     END-IF
+001567     IF NOT ARCH-REPLAY-MODE AND TEMP-DAY = WS-DAY
+001568             AND WS-DAY >= WS-START-DAY
+001569         PERFORM 2400-ARCHIVE-GIFT-LINE THRU 2400-EXIT
+001570     END-IF
+001572     ADD TEMP-DAY TO TALLY-QTY (TEMP-DAY).
+001580 2100-EXIT.
+001590     EXIT.
+001600 9000-TERMINATE.
+001610     PERFORM 3000-PRINT-TALLY THRU 3000-EXIT
+001620     PERFORM 9100-CLOSE-EXPORT-FILES THRU 9100-EXIT
+001623     IF VND-FILE-OPEN
+001625         PERFORM 9300-CLOSE-VENDOR-EXTRACT THRU 9300-EXIT
+001626     END-IF
+001627     IF NOT ARCH-REPLAY-MODE
+001628         PERFORM 9400-CLOSE-ARCHIVE THRU 9400-EXIT
+001629     END-IF
+001630     CLOSE GIFT-REPORT.
+001640 9000-EXIT.
+001650     EXIT.
+001660     COPY GIFTLOAD.
+001670     COPY TALLYRPT.
+001680     COPY ORDSFXP.
+001690     COPY AUDITLOG.
+001700     COPY EXPOPEN.
+001710     COPY EXPWRT.
+001720     COPY EXPCLOSE.
+001730     COPY CKPTPROC.
+001740     COPY CUMPROC.
+001750     COPY VNDOPEN.
+001760     COPY VNDWRT.
+001770     COPY VNDCLOSE.
+001780     COPY ARCHPROC.
