@@ -1,39 +1,233 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    TWELVE.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  GIFTS-DEF.
-          03 FILLER PIC X(26) VALUE 'a partridge in a pear tree'.
-          03 FILLER PIC X(26) VALUE 'two turtle doves, and'.
-          03 FILLER PIC X(26) VALUE 'three French hens'.
-          03 FILLER PIC X(26) VALUE 'FOUR CALLING BIRDS'.
-          03 FILLER PIC X(26) VALUE 'five gold rings'.
-          03 FILLER PIC X(26) VALUE 'six geese a-laying'.
-          03 FILLER PIC X(26) VALUE 'seven swans a-swimming'.
-          03 FILLER PIC X(26) VALUE 'eight maids a-milking'.
-          03 FILLER PIC X(26) VALUE 'nine ladies dancing'.
-          03 FILLER PIC X(26) VALUE 'ten lords a-leaping'.
-          03 FILLER PIC X(26) VALUE 'eleven pipers piping'.
-          03 FILLER PIC X(26) VALUE 'twelve drummers drumming'.
-       01  FILLER REDEFINES GIFTS-DEF. 03  GIFT PIC X(26) OCCURS 12.
-       01  ORD-SFX-DEF.
-       03  FILLER PIC X(24) VALUE 'STNDRDTHTHTHTHTHTHTHTHTH'.
-       01  FILLER REDEFINES ORD-SFX-DEF. 03  ORD-SFX PIC X(2) OCCURS 12.
-       01  WS-DAY PIC 99. 01  WS-DAY-FMT PIC Z9.  01  TEMP-DAY  PIC 99.
-       PROCEDURE DIVISION.
-           PERFORM GIFTS-TODAY
-               VARYING WS-DAY FROM 1 BY +1 UNTIL WS-DAY > 12
-           GOBACK.
-       GIFTS-TODAY.
-           DISPLAY ' '
-           MOVE WS-DAY TO WS-DAY-FMT
-           DISPLAY 'On the ' WS-DAY-FMT
-           ORD-SFX (WS-DAY) ' day of Christmas,'
-           DISPLAY 'my true love gave to me'
-           PERFORM GIFTS-DAYS-AGO
-               VARYING TEMP-DAY FROM WS-DAY BY -1
-               UNTIL TEMP-DAY < 1.
-       GIFTS-DAYS-AGO.
-           DISPLAY GIFT (TEMP-DAY).
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    TWELVE-PP.
+000030 AUTHOR.        R ANDREWS.
+000040 INSTALLATION.  MARKETING SYSTEMS - SEASONAL PROMOTIONS.
+000050 DATE-WRITTEN.  12/01/1998.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080*  MODIFICATION HISTORY                                          *
+000090*  DATE       INIT  DESCRIPTION                                  *
+000100*  12/01/1998 RA    ORIGINAL PARAGRAPH-PAIR (GIFTS-TODAY /       *
+000110*                   GIFTS-DAYS-AGO) VERSION.                     *
+000120*  08/08/2026 RA    ADDED GIFT-REPORT PRINT FILE SO THE DAILY    *
+000130*                   VERSE NO LONGER HAS TO BE SCRAPED OUT OF THE *
+000140*                   JOB LOG BY HAND.                             *
+000150*  08/08/2026 RA    ADDED A SYSIN DAY-RANGE PARM CARD SO A SINGLE*
+000160*                   DAY CAN BE RERUN WITHOUT REDRIVING ALL 12.   *
+000170*  08/08/2026 RA    GIFTS-DEF REPLACED BY THE GIFT-MASTER FILE SO*
+000180*                   MARKETING CAN MAINTAIN WORDING WITHOUT A     *
+000190*                   RECOMPILE (THIS ALSO RETIRES THE "FOUR       *
+000200*                   CALLING BIRDS" WORDING DRIFT AGAINST TWELVE).*
+000210*  08/08/2026 RA    ADDED A YEAR-END GIFT TALLY / RECONCILIATION *
+000220*                   REPORT FOR THE FULFILLMENT VENDOR.           *
+000230*  08/08/2026 RA    ORD-SFX-DEF 12-ENTRY TABLE REPLACED WITH A   *
+000240*                   COMPUTED ST/ND/RD/TH RULE SO PROMOTIONS      *
+000250*                   LONGER THAN 12 DAYS DO NOT NEED A RECOMPILE. *
+000260*  08/08/2026 RA    RENAMED FROM TWELVE TO TWELVE-PP SO IT CAN BE*
+000270*                   CALLED AS AN ENGINE SUBPROGRAM OF THE NEW    *
+000280*                   SWITCH-DRIVEN TWELVE FRONT END.              *
+000290*  08/08/2026 RA    ADDED AN AUDIT TRAIL LOG - TIMESTAMP, JOB    *
+000300*                   NAME, PROGRAM VARIANT, AND DAY RANGE - FOR   *
+000310*                   EVERY RUN.                                   *
+000320*  08/08/2026 RA    ADDED CSV AND XML EXPORTS OF THE VERSE       *
+000330*                   ALONGSIDE THE PRINT REPORT FOR THE WEB TEAM. *
+000340*  08/08/2026 RA    ADDED A SYSIN CATALOG-ID PARM CARD SO A      *
+000350*                   REGIONAL GIFT CATALOG CAN BE SELECTED FROM   *
+000360*                   GIFT-MASTER AT RUN TIME INSTEAD OF ALWAYS    *
+000370*                   LOADING THE ENGLISH ONE.                     *
+000380*  08/08/2026 RA    ADDED A RUN CHECKPOINT SO A RUN THAT IS      *
+000390*                   INTERRUPTED PARTWAY THROUGH THE DAY RANGE    *
+000400*                   RESTARTS AFTER THE LAST DAY COMPLETED RATHER *
+000410*                   THAN REDRIVING THE WHOLE RANGE.              *
+000420*  08/08/2026 RA    GIFTS-DAYS-AGO NOW WALKS AN INCREMENTAL      *
+000430*                   CUMULATIVE LIST INSTEAD OF COUNTING BACKWARD *
+000440*                   FROM WS-DAY TO DAY 1 FROM SCRATCH EVERY DAY, *
+000450*                   SO A LONG-RUNNING PROMOTION DOES NOT REDO    *
+000460*                   GROWING AMOUNTS OF WORK ON EVERY PASS.       *
+000462*  08/08/2026 RA    ADDED A FIXED-FORMAT VENDOR EXTRACT FILE,    *
+000464*                   WITH HEADER AND TRAILER CONTROL RECORDS, SO  *
+000466*                   OUR PRINT PARTNER'S INTAKE JOB CAN VERIFY THE*
+000468*                   TRANSMISSION IS COMPLETE BEFORE TYPESETTING. *
+000469*  08/08/2026 RA    ADDED A YEAR-KEYED GIFT ARCHIVE AND A REPLAY *
+000470*                   MODE SO A PAST SEASON'S EXACT WORDING CAN BE *
+000471*                   REPRODUCED ON DEMAND.                       *
+000472*----------------------------------------------------------------*
+000480 ENVIRONMENT DIVISION.
+000490 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510     SELECT GIFT-REPORT ASSIGN TO GIFTRPT
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000525         FILE STATUS IS WS-RPT-FS.
+000530     COPY GIFTMSEL.
+000540     COPY AUDITSEL.
+000550     COPY EXPSEL.
+000560     COPY CKPTSEL.
+000565     COPY VNDSEL.
+000567     COPY ARCHSEL.
+000568     COPY TALSEL.
+000570 DATA DIVISION.
+000580 FILE SECTION.
+000590 FD  GIFT-REPORT
+000600     RECORDING MODE IS F.
+000610 01  GIFT-REPORT-REC              PIC X(80).
+000620     COPY GIFTMFD.
+000630     COPY AUDITFD.
+000640     COPY EXPFD.
+000650     COPY CKPTFD.
+000655     COPY VNDFD.
+000657     COPY ARCHFD.
+000658     COPY TALFD.
+000660 WORKING-STORAGE SECTION.
+000670     COPY GIFTTBL.
+000680     COPY TALLYTBL.
+000690     COPY ORDSFX.
+000700     COPY AUDITWS.
+000710     COPY EXPWS.
+000720     COPY CKPTWS.
+000730     COPY CUMTBL.
+000735     COPY VNDWS.
+000737     COPY ARCHWS.
+000740 77  WS-PROGRAM-VARIANT           PIC X(10) VALUE 'TWELVE-PP'.
+000745 77  WS-RPT-FS                    PIC X(2)  VALUE '00'.
+000750 77  WS-DAY                       PIC 99.
+000760 77  WS-DAY-FMT                   PIC Z9.
+000770 77  TEMP-DAY                     PIC 99.
+000780 77  WS-START-DAY                 PIC 99 VALUE 1.
+000790 77  WS-END-DAY                   PIC 99 VALUE 12.
+000800 77  WS-ORIG-START-DAY            PIC 99.
+000810 01  WS-PARM-CARD.
+000820     05  WS-PARM-START-DAY        PIC 9(2).
+000830     05  WS-PARM-END-DAY          PIC 9(2).
+000840 01  WS-CATALOG-PARM.
+000850     05  WS-CATALOG-PARM-CODE     PIC X(2).
+000860 01  WS-REPORT-LINE               PIC X(80).
+000870 PROCEDURE DIVISION.
+000880 0000-MAINLINE.
+000890     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000900     PERFORM GIFTS-TODAY
+000910         VARYING WS-DAY FROM WS-ORIG-START-DAY BY +1
+000920         UNTIL WS-DAY > WS-END-DAY
+000930     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000940     GOBACK.
+000950 1000-INITIALIZE.
+000960     OPEN OUTPUT GIFT-REPORT
+000962     IF WS-RPT-FS NOT = '00'
+000964         DISPLAY 'TWELVE - UNABLE TO OPEN GIFT-REPORT, STATUS '
+000966             WS-RPT-FS
+000968         MOVE 16 TO RETURN-CODE
+000969         STOP RUN
+000970     END-IF
+000972     PERFORM 1160-OPEN-EXPORT-FILES THRU 1160-EXIT
+000980     PERFORM 1100-READ-DAY-RANGE-PARM THRU 1100-EXIT
+000990     MOVE WS-START-DAY TO WS-ORIG-START-DAY
+001000     PERFORM 1120-READ-CATALOG-PARM THRU 1120-EXIT
+001005     PERFORM 1130-READ-YEAR-PARM THRU 1130-EXIT
+001010     IF NOT ARCH-REPLAY-MODE
+001012         PERFORM 1140-CHECK-RESTART-POINT THRU 1140-EXIT
+001014     END-IF
+001020     PERFORM 1150-WRITE-AUDIT-TRAIL THRU 1150-EXIT
+001030     IF ARCH-REPLAY-MODE
+001032         PERFORM 1270-REPLAY-FROM-ARCHIVE THRU 1270-EXIT
+001034     ELSE
+001036         PERFORM 1180-OPEN-ARCHIVE-FOR-WRITE THRU 1180-EXIT
+001038         PERFORM 1200-LOAD-GIFT-CATALOG THRU 1200-EXIT
+001039     END-IF
+001040     IF WS-ORIG-START-DAY = 1 AND WS-END-DAY = WS-GIFT-COUNT
+001041         PERFORM 1170-OPEN-VENDOR-EXTRACT THRU 1170-EXIT
+001042     ELSE
+001043         DISPLAY 'TWELVE - VENDOR EXTRACT SKIPPED, PARTIAL RUN'
+001044     END-IF
+001045     PERFORM 1250-PRIME-CUM-GIFT-LIST THRU 1250-EXIT.
+001050 1000-EXIT.
+001060     EXIT.
+001070 1100-READ-DAY-RANGE-PARM.
+001080     MOVE SPACES TO WS-PARM-CARD
+001090     ACCEPT WS-PARM-CARD FROM SYSIN
+001100     IF WS-PARM-CARD NOT = SPACES
+001110         AND WS-PARM-START-DAY IS NUMERIC
+001120         AND WS-PARM-END-DAY IS NUMERIC
+001130         AND WS-PARM-START-DAY > ZERO
+001140         AND WS-PARM-END-DAY NOT < WS-PARM-START-DAY
+001150             MOVE WS-PARM-START-DAY TO WS-START-DAY
+001160             MOVE WS-PARM-END-DAY TO WS-END-DAY
+001170     END-IF.
+001180 1100-EXIT.
+001190     EXIT.
+001200 1120-READ-CATALOG-PARM.
+001210     MOVE SPACES TO WS-CATALOG-PARM
+001220     ACCEPT WS-CATALOG-PARM FROM SYSIN
+001230     IF WS-CATALOG-PARM NOT = SPACES
+001240         MOVE WS-CATALOG-PARM-CODE TO WS-CATALOG-ID
+001250     END-IF.
+001260 1120-EXIT.
+001270     EXIT.
+001280 GIFTS-TODAY.
+001290     MOVE SPACES TO WS-REPORT-LINE
+001295     IF WS-DAY >= WS-START-DAY
+001297         DISPLAY WS-REPORT-LINE
+001299     END-IF
+001310     WRITE GIFT-REPORT-REC FROM WS-REPORT-LINE
+001320     MOVE WS-DAY TO WS-DAY-FMT
+001330     PERFORM 1300-COMPUTE-ORD-SFX THRU 1300-EXIT
+001340     MOVE SPACES TO WS-REPORT-LINE
+001350     STRING 'On the ' WS-DAY-FMT WS-ORD-SFX-OUT
+001360         ' day of Christmas,' DELIMITED BY SIZE
+001370         INTO WS-REPORT-LINE
+001372     IF WS-DAY >= WS-START-DAY
+001374         DISPLAY WS-REPORT-LINE
+001376     END-IF
+001390     WRITE GIFT-REPORT-REC FROM WS-REPORT-LINE
+001400     MOVE 'my true love gave to me' TO WS-REPORT-LINE
+001402     IF WS-DAY >= WS-START-DAY
+001404         DISPLAY WS-REPORT-LINE
+001406     END-IF
+001420     WRITE GIFT-REPORT-REC FROM WS-REPORT-LINE
+001430     MOVE WS-DAY TO WS-CUM-PUSH-DAY
+001440     PERFORM 2050-PUSH-CUM-GIFT-DAY THRU 2050-EXIT
+001450     PERFORM GIFTS-DAYS-AGO
+001460         VARYING WS-CUM-IDX FROM WS-CUM-HEAD BY 1
+001470         UNTIL WS-CUM-IDX > 99
+001475     IF NOT ARCH-REPLAY-MODE
+001477         PERFORM 3100-WRITE-CHECKPOINT THRU 3100-EXIT
+001479     END-IF.
+001490 GIFTS-DAYS-AGO.
+001500     MOVE CUM-DAY-LIST (WS-CUM-IDX) TO TEMP-DAY
+001510     MOVE GIFT (TEMP-DAY) TO WS-REPORT-LINE
+001515     IF WS-DAY >= WS-START-DAY
+001517         DISPLAY WS-REPORT-LINE
+001519     END-IF
+001530     WRITE GIFT-REPORT-REC FROM WS-REPORT-LINE
+001540     PERFORM 2200-EXPORT-GIFT-LINE THRU 2200-EXIT
+001543     IF VND-FILE-OPEN
+001545         PERFORM 2300-WRITE-VENDOR-LINE THRU 2300-EXIT
+001546     END-IF
+001547     IF NOT ARCH-REPLAY-MODE AND TEMP-DAY = WS-DAY
+001548         AND WS-DAY >= WS-START-DAY
+001549         PERFORM 2400-ARCHIVE-GIFT-LINE THRU 2400-EXIT
+001550     END-IF
+001555     ADD TEMP-DAY TO TALLY-QTY (TEMP-DAY).
+001560 9000-TERMINATE.
+001570     PERFORM 3000-PRINT-TALLY THRU 3000-EXIT
+001580     PERFORM 9100-CLOSE-EXPORT-FILES THRU 9100-EXIT
+001583     IF VND-FILE-OPEN
+001585         PERFORM 9300-CLOSE-VENDOR-EXTRACT THRU 9300-EXIT
+001586     END-IF
+001587     IF NOT ARCH-REPLAY-MODE
+001588         PERFORM 9400-CLOSE-ARCHIVE THRU 9400-EXIT
+001589     END-IF
+001590     CLOSE GIFT-REPORT.
+001600 9000-EXIT.
+001610     EXIT.
+001620     COPY GIFTLOAD.
+001630     COPY TALLYRPT.
+001640     COPY ORDSFXP.
+001650     COPY AUDITLOG.
+001660     COPY EXPOPEN.
+001670     COPY EXPWRT.
+001680     COPY EXPCLOSE.
+001690     COPY CKPTPROC.
+001700     COPY CUMPROC.
+001710     COPY VNDOPEN.
+001720     COPY VNDWRT.
+001730     COPY VNDCLOSE.
+001740     COPY ARCHPROC.
