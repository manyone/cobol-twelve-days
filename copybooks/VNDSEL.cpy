@@ -0,0 +1,7 @@
+000010*----------------------------------------------------------------*
+000020*  VNDSEL   - FILE-CONTROL ENTRY FOR THE PRINT-VENDOR EXTRACT    *
+000030*  FILE.  COPY INTO FILE-CONTROL.                                *
+000040*----------------------------------------------------------------*
+000050     SELECT VENDOR-EXTRACT ASSIGN TO GIFTVNDR
+000060         ORGANIZATION IS LINE SEQUENTIAL
+000065         FILE STATUS IS WS-VND-FS.
