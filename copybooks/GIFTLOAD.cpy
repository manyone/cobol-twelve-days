@@ -0,0 +1,90 @@
+000010*----------------------------------------------------------------*
+000020*  GIFTLOAD - LOADS GIFT-TABLE FROM THE GIFT-MASTER FILE, ONLY   *
+000030*  THE RECORDS WHOSE GM-CATALOG-ID MATCHES WS-CATALOG-ID, AND    *
+000040*  VALIDATES THE CATALOG DATA AS IT IS LOADED: EACH RECORD MUST  *
+000050*  HAVE A DAY NUMBER IN RANGE, NON-BLANK GIFT TEXT, A RECORD     *
+000060*  LENGTH THAT FITS GIFT-MASTER-REC (NO SILENTLY TRUNCATED       *
+000070*  VENDOR DATA), AND NO DUPLICATE DAY WITHIN THE ACTIVE CATALOG. *
+000080*  ONCE THE WHOLE FILE IS READ, EVERY DAY FROM 1 THRU THE        *
+000090*  REQUESTED END DAY MUST HAVE BEEN LOADED (THE VERSE RE-LISTS   *
+000100*  EVERY PRIOR DAY'S GIFT REGARDLESS OF WHERE THE RUN STARTS),   *
+000110*  OR THE RUN IS ABORTED RATHER THAN LET A GAP PRINT AS A BLANK  *
+000120*  LINE.                                                         *
+000125*  COPY INTO PROCEDURE DIVISION AND PERFORM 1200-LOAD-GIFT-      *
+000126*  CATALOG THRU 1200-EXIT BEFORE THE VERSE IS PRODUCED.          *
+000130*----------------------------------------------------------------*
+000140 1200-LOAD-GIFT-CATALOG.
+000150     MOVE ZERO TO WS-GIFT-COUNT
+000160     MOVE 'N' TO WS-GIFT-EOF-SW
+000170     OPEN INPUT GIFT-MASTER
+000180     IF WS-GIFT-FS NOT = '00'
+000190         DISPLAY 'TWELVE - UNABLE TO OPEN GIFT-MASTER, STATUS '
+000200             WS-GIFT-FS
+000210         MOVE 16 TO RETURN-CODE
+000220         STOP RUN
+000230     END-IF
+000240     PERFORM 1210-READ-GIFT-MASTER THRU 1210-EXIT
+000250         UNTIL WS-GIFT-EOF
+000260     CLOSE GIFT-MASTER
+000270     PERFORM 1230-VALIDATE-DAY-RANGE THRU 1230-EXIT
+000280         VARYING WS-VAL-DAY FROM 1 BY 1
+000290         UNTIL WS-VAL-DAY > WS-END-DAY.
+000300 1200-EXIT.
+000310     EXIT.
+000320 1210-READ-GIFT-MASTER.
+000330     READ GIFT-MASTER
+000340         AT END
+000350             MOVE 'Y' TO WS-GIFT-EOF-SW
+000360         NOT AT END
+000370             IF WS-GIFT-FS NOT = '00'
+000380                 DISPLAY 'TWELVE - GIFT-MASTER RECORD LENGTH '
+000390                     'BAD, STATUS ' WS-GIFT-FS
+000400                 MOVE 16 TO RETURN-CODE
+000410                 STOP RUN
+000420             END-IF
+000430             IF GM-CATALOG-ID = WS-CATALOG-ID
+000440                 PERFORM 1220-VALIDATE-GIFT-RECORD THRU 1220-EXIT
+000450                 MOVE GM-GIFT-TEXT TO GIFT (GM-DAY-NO)
+000460                 MOVE 'Y' TO WS-GIFT-LOADED-SW (GM-DAY-NO)
+000470                 ADD 1 TO WS-GIFT-COUNT
+000480             END-IF
+000490     END-READ.
+000500 1210-EXIT.
+000510     EXIT.
+000520 1220-VALIDATE-GIFT-RECORD.
+000521     IF WS-GIFT-REC-LEN < 31
+000522         DISPLAY 'TWELVE - GIFT-MASTER DAY ' GM-DAY-NO
+000523             ' FOR CATALOG ' GM-CATALOG-ID
+000524             ' IS TRUNCATED, LENGTH ' WS-GIFT-REC-LEN
+000525         MOVE 16 TO RETURN-CODE
+000526         STOP RUN
+000527     END-IF
+000530     IF GM-DAY-NO < 1 OR GM-DAY-NO > 99
+000540         DISPLAY 'TWELVE - GIFT-MASTER DAY NUMBER ' GM-DAY-NO
+000550             ' OUT OF RANGE FOR CATALOG ' GM-CATALOG-ID
+000560         MOVE 16 TO RETURN-CODE
+000570         STOP RUN
+000580     END-IF
+000590     IF GM-GIFT-TEXT = SPACES
+000600         DISPLAY 'TWELVE - GIFT-MASTER DAY ' GM-DAY-NO
+000610             ' FOR CATALOG ' GM-CATALOG-ID ' HAS BLANK GIFT TEXT'
+000620         MOVE 16 TO RETURN-CODE
+000630         STOP RUN
+000640     END-IF
+000650     IF WS-GIFT-LOADED-SW (GM-DAY-NO) = 'Y'
+000660         DISPLAY 'TWELVE - GIFT-MASTER DAY ' GM-DAY-NO
+000670             ' DUPLICATED FOR CATALOG ' GM-CATALOG-ID
+000680         MOVE 16 TO RETURN-CODE
+000690         STOP RUN
+000700     END-IF.
+000710 1220-EXIT.
+000720     EXIT.
+000730 1230-VALIDATE-DAY-RANGE.
+000740     IF WS-GIFT-LOADED-SW (WS-VAL-DAY) NOT = 'Y'
+000750         DISPLAY 'TWELVE - NO GIFT-MASTER RECORD FOR DAY '
+000760             WS-VAL-DAY ' IN CATALOG ' WS-CATALOG-ID
+000770         MOVE 16 TO RETURN-CODE
+000780         STOP RUN
+000790     END-IF.
+000800 1230-EXIT.
+000810     EXIT.
