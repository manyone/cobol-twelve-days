@@ -0,0 +1,7 @@
+000010*----------------------------------------------------------------*
+000020*  TALFD    - FD AND RECORD LAYOUT FOR THE YEAR-END GIFT TALLY   *
+000030*  RECONCILIATION REPORT.  COPY INTO FILE SECTION.               *
+000040*----------------------------------------------------------------*
+000050 FD  GIFT-TALLY-RPT
+000060     RECORDING MODE IS F.
+000070 01  GIFT-TALLY-REC                PIC X(80).
