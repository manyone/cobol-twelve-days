@@ -0,0 +1,70 @@
+000010*----------------------------------------------------------------*
+000020*  CKPTPROC - CHECKPOINT/RESTART LOGIC.  1140-CHECK-RESTART-     *
+000030*  POINT SCANS THE WHOLE CHECKPOINT-FILE FOR THE LAST RECORD     *
+000040*  LEFT BY A PRIOR, INCOMPLETE RUN OF THE SAME ENGINE/CATALOG/   *
+000050*  SEASON/DAY-RANGE AND MOVES WS-START-DAY FORWARD TO PICK UP    *
+000060*  WHERE THAT RUN LEFT OFF.  3100-WRITE-CHECKPOINT APPENDS A NEW *
+000070*  RECORD FOR THE DAY JUST COMPLETED SO A CRASH PARTWAY THROUGH  *
+000075*  CAN BE RESTARTED INSTEAD OF REDRIVING THE WHOLE RANGE.  THE   *
+000077*  FILE IS NEVER TRUNCATED - EACH RUN ONLY EVER APPENDS - SO AN  *
+000079*  UNRELATED JOB'S CHECKPOINT CAN NEVER CLOBBER A DIFFERENT,     *
+000081*  STILL-PENDING RESTART POINT FOR SOME OTHER ENGINE/CATALOG/    *
+000083*  SEASON/DAY-RANGE COMBINATION.  THE SEASON (WS-RUN-YEAR) IS    *
+000085*  PART OF THE MATCH SO A FRESH RUN OF A LATER SEASON FOR THE    *
+000087*  SAME ENGINE, CATALOG, AND DAY RANGE IS NEVER MISTAKEN FOR ONE *
+000089*  RESUMING AN EARLIER SEASON'S INTERRUPTED RUN.                 *
+000090*  COPY INTO PROCEDURE DIVISION.  PERFORM 1140-CHECK-RESTART-    *
+000100*  POINT THRU 1140-EXIT ONCE THE DAY-RANGE, CATALOG, AND YEAR    *
+000105*  PARMS ARE ALL READ, AND PERFORM 3100-WRITE-CHECKPOINT THRU    *
+000107*  3100-EXIT AFTER EACH DAY'S VERSE IS WRITTEN.                  *
+000120*----------------------------------------------------------------*
+000130 1140-CHECK-RESTART-POINT.
+000140     MOVE 'N' TO WS-CKPT-EOF-SW
+000150     MOVE 'N' TO WS-CKPT-FOUND-SW
+000155     MOVE ZERO TO WS-CKPT-LAST-DAY-SAVE
+000160     OPEN INPUT CHECKPOINT-FILE
+000170     IF WS-CKPT-FS = '00'
+000180         PERFORM UNTIL WS-CKPT-EOF
+000190             READ CHECKPOINT-FILE
+000200                 AT END
+000210                     MOVE 'Y' TO WS-CKPT-EOF-SW
+000220                 NOT AT END
+000230                     IF CKPT-PROGRAM-VARIANT = WS-PROGRAM-VARIANT
+000240                         AND CKPT-CATALOG-ID = WS-CATALOG-ID
+000250                         AND CKPT-RUN-YEAR = WS-RUN-YEAR
+000260                         AND CKPT-START-DAY = WS-ORIG-START-DAY
+000270                         AND CKPT-END-DAY = WS-END-DAY
+000280                         AND CKPT-LAST-DAY > WS-CKPT-LAST-DAY-SAVE
+000290                         MOVE CKPT-LAST-DAY
+000305                             TO WS-CKPT-LAST-DAY-SAVE
+000310                     END-IF
+000320             END-READ
+000330         END-PERFORM
+000340         CLOSE CHECKPOINT-FILE
+000345         IF WS-CKPT-LAST-DAY-SAVE > ZERO
+000347             AND WS-CKPT-LAST-DAY-SAVE < WS-END-DAY
+000349             MOVE 'Y' TO WS-CKPT-FOUND-SW
+000350         END-IF
+000355         IF WS-CKPT-FOUND
+000360             DISPLAY 'TWELVE - RESUMING ' WS-CATALOG-ID
+000370                 ' AFTER DAY ' WS-CKPT-LAST-DAY-SAVE
+000380             COMPUTE WS-START-DAY = WS-CKPT-LAST-DAY-SAVE + 1
+000390         END-IF
+000400     END-IF.
+000410 1140-EXIT.
+000420     EXIT.
+000430 3100-WRITE-CHECKPOINT.
+000440     MOVE WS-PROGRAM-VARIANT TO CKPT-PROGRAM-VARIANT
+000450     MOVE WS-CATALOG-ID TO CKPT-CATALOG-ID
+000460     MOVE WS-RUN-YEAR TO CKPT-RUN-YEAR
+000470     MOVE WS-ORIG-START-DAY TO CKPT-START-DAY
+000480     MOVE WS-END-DAY TO CKPT-END-DAY
+000490     MOVE WS-DAY TO CKPT-LAST-DAY
+000500     OPEN EXTEND CHECKPOINT-FILE
+000510     IF WS-CKPT-FS = '35'
+000520         OPEN OUTPUT CHECKPOINT-FILE
+000530     END-IF
+000540     WRITE CHECKPOINT-REC
+000550     CLOSE CHECKPOINT-FILE.
+000560 3100-EXIT.
+000570     EXIT.
