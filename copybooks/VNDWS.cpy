@@ -0,0 +1,13 @@
+000010*----------------------------------------------------------------*
+000020*  VNDWS    - WORKING-STORAGE FOR THE PRINT-VENDOR EXTRACT FILE. *
+000030*  WS-VND-LINE-COUNT TALLIES THE DETAIL RECORDS WRITTEN SO THE   *
+000040*  TRAILER RECORD CAN CARRY THE TOTAL.  WS-VND-OPEN-SW IS 'Y'    *
+000050*  ONLY WHEN THIS RUN COVERS THE WHOLE SEASON (THE ONLY TIME THE *
+000052*  VENDOR EXTRACT IS PRODUCED), SO A PARTIAL RERUN NEITHER       *
+000054*  TRUNCATES NOR APPENDS TO A PRIOR FULL RUN'S EXTRACT.  COPY    *
+000056*  INTO WORKING-STORAGE SECTION.                                 *
+000060*----------------------------------------------------------------*
+000070 77  WS-VND-LINE-COUNT             PIC 9(6) COMP VALUE ZERO.
+000080 77  WS-VND-FS                     PIC X(2)  VALUE '00'.
+000090 01  WS-VND-OPEN-SW                PIC X(1)  VALUE 'N'.
+000100     88  VND-FILE-OPEN                       VALUE 'Y'.
