@@ -0,0 +1,7 @@
+000010*----------------------------------------------------------------*
+000020*  GIFTMSEL - FILE-CONTROL ENTRY FOR THE GIFT-MASTER CATALOG FILE*
+000030*  COPY INTO FILE-CONTROL.                                       *
+000040*----------------------------------------------------------------*
+000050     SELECT GIFT-MASTER ASSIGN TO GIFTMAST
+000060         ORGANIZATION IS LINE SEQUENTIAL
+000070         FILE STATUS IS WS-GIFT-FS.
