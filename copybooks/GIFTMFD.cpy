@@ -0,0 +1,18 @@
+000010*----------------------------------------------------------------*
+000020*  GIFTMFD  - FD AND RECORD LAYOUT FOR THE GIFT-MASTER CATALOG   *
+000030*  FILE.  ONE RECORD PER GIFT LINE, KEYED BY CATALOG ID (REGION/ *
+000040*  LANGUAGE) PLUS DAY NUMBER, SO SEVERAL REGIONAL CATALOGS CAN   *
+000050*  SHARE THE SAME FILE.  RECORD IS VARYING SO WS-GIFT-REC-LEN    *
+000052*  CARRIES THE ACTUAL BYTES READ, LETTING GIFTLOAD CATCH A       *
+000054*  TRUNCATED (UNDER-LENGTH) RECORD THAT FILE STATUS ALONE WOULD  *
+000056*  NOT FLAG.                                                     *
+000060*  COPY INTO FILE SECTION.                                       *
+000070*----------------------------------------------------------------*
+000080 FD  GIFT-MASTER
+000085     RECORD IS VARYING IN SIZE FROM 5 TO 31
+000087         DEPENDING ON WS-GIFT-REC-LEN
+000090     RECORDING MODE IS F.
+000100 01  GIFT-MASTER-REC.
+000110     05  GM-CATALOG-ID             PIC X(2).
+000120     05  GM-DAY-NO                PIC 9(3).
+000130     05  GM-GIFT-TEXT              PIC X(26).
