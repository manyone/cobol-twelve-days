@@ -0,0 +1,10 @@
+000010*----------------------------------------------------------------*
+000020*  EXPSEL   - FILE-CONTROL ENTRIES FOR THE CSV AND XML VERSE     *
+000030*  EXPORTS USED BY THE WEB TEAM.  COPY INTO FILE-CONTROL.        *
+000040*----------------------------------------------------------------*
+000050     SELECT GIFT-CSV ASSIGN TO GIFTCSV
+000060         ORGANIZATION IS LINE SEQUENTIAL
+000065         FILE STATUS IS WS-CSV-FS.
+000070     SELECT GIFT-XML ASSIGN TO GIFTXML
+000080         ORGANIZATION IS LINE SEQUENTIAL
+000085         FILE STATUS IS WS-XML-FS.
