@@ -0,0 +1,23 @@
+000010*----------------------------------------------------------------*
+000020*  AUDITLOG - APPENDS ONE TIMESTAMPED AUDIT RECORD (JOB NAME,    *
+000030*  PROGRAM VARIANT, DAY RANGE) TO THE AUDIT-LOG FILE.  COPY INTO *
+000040*  PROCEDURE DIVISION AND PERFORM 1150-WRITE-AUDIT-TRAIL THRU    *
+000050*  1150-EXIT ONCE THE DAY-RANGE PARM HAS BEEN READ.              *
+000060*----------------------------------------------------------------*
+000070 1150-WRITE-AUDIT-TRAIL.
+000080     ACCEPT WS-AUDIT-JOB-NAME FROM ENVIRONMENT 'JOBNAME'
+000090     MOVE SPACES TO AUDIT-LOG-REC
+000100     ACCEPT AL-DATE FROM DATE YYYYMMDD
+000110     ACCEPT AL-TIME FROM TIME
+000120     MOVE WS-AUDIT-JOB-NAME TO AL-JOB-NAME
+000130     MOVE WS-PROGRAM-VARIANT TO AL-PROGRAM-VARIANT
+000140     MOVE WS-START-DAY TO AL-START-DAY
+000150     MOVE WS-END-DAY TO AL-END-DAY
+000160     OPEN EXTEND AUDIT-LOG
+000170     IF WS-AUDIT-FS = '35'
+000180         OPEN OUTPUT AUDIT-LOG
+000190     END-IF
+000200     WRITE AUDIT-LOG-REC
+000210     CLOSE AUDIT-LOG.
+000220 1150-EXIT.
+000230     EXIT.
