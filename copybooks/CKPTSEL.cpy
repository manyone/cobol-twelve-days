@@ -0,0 +1,7 @@
+000010*----------------------------------------------------------------*
+000020*  CKPTSEL - FILE-CONTROL ENTRY FOR THE RUN CHECKPOINT FILE.     *
+000030*  COPY INTO FILE-CONTROL.                                       *
+000040*----------------------------------------------------------------*
+000050     SELECT CHECKPOINT-FILE ASSIGN TO GIFTCKPT
+000060         ORGANIZATION IS LINE SEQUENTIAL
+000070         FILE STATUS IS WS-CKPT-FS.
