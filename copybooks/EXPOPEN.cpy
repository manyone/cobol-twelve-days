@@ -0,0 +1,29 @@
+000010*----------------------------------------------------------------*
+000020*  EXPOPEN  - OPENS THE CSV AND XML EXPORT FILES AND WRITES THEIR*
+000030*  LEAD-IN RECORDS (CSV HEADING ROW, XML ROOT TAG).  COPY INTO   *
+000040*  PROCEDURE DIVISION AND PERFORM 1160-OPEN-EXPORT-FILES THRU    *
+000050*  1160-EXIT WHEN GIFT-REPORT IS OPENED.                         *
+000060*----------------------------------------------------------------*
+000070 1160-OPEN-EXPORT-FILES.
+000080     OPEN OUTPUT GIFT-CSV
+000082     IF WS-CSV-FS NOT = '00'
+000084         DISPLAY 'TWELVE - UNABLE TO OPEN GIFT-CSV, STATUS '
+000086             WS-CSV-FS
+000088         MOVE 16 TO RETURN-CODE
+000090         STOP RUN
+000092     END-IF
+000094     OPEN OUTPUT GIFT-XML
+000096     IF WS-XML-FS NOT = '00'
+000098         DISPLAY 'TWELVE - UNABLE TO OPEN GIFT-XML, STATUS '
+000099             WS-XML-FS
+000100         MOVE 16 TO RETURN-CODE
+000101         STOP RUN
+000102     END-IF
+000104     MOVE SPACES TO WS-CSV-LINE
+000110     STRING 'DAY,GIFT' DELIMITED BY SIZE INTO WS-CSV-LINE
+000120     WRITE GIFT-CSV-REC FROM WS-CSV-LINE
+000130     MOVE SPACES TO WS-XML-LINE
+000140     STRING '<verse>' DELIMITED BY SIZE INTO WS-XML-LINE
+000150     WRITE GIFT-XML-REC FROM WS-XML-LINE.
+000160 1160-EXIT.
+000170     EXIT.
