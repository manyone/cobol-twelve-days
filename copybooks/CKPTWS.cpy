@@ -0,0 +1,10 @@
+000010*----------------------------------------------------------------*
+000020*  CKPTWS  - WORKING-STORAGE FOR CHECKPOINT/RESTART PROCESSING.  *
+000030*  COPY INTO WORKING-STORAGE SECTION.                            *
+000040*----------------------------------------------------------------*
+000050 77  WS-CKPT-FS                    PIC X(2) VALUE '00'.
+000060 01  WS-CKPT-EOF-SW                PIC X(1) VALUE 'N'.
+000070     88  WS-CKPT-EOF                        VALUE 'Y'.
+000080 01  WS-CKPT-FOUND-SW              PIC X(1) VALUE 'N'.
+000090     88  WS-CKPT-FOUND                       VALUE 'Y'.
+000100 77  WS-CKPT-LAST-DAY-SAVE         PIC 99.
