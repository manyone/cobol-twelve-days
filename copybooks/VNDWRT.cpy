@@ -0,0 +1,16 @@
+000010*----------------------------------------------------------------*
+000020*  VNDWRT   - WRITES ONE DETAIL RECORD (DAY NUMBER AND GIFT      *
+000030*  TEXT) TO THE PRINT-VENDOR EXTRACT FILE FOR TEMP-DAY, AND      *
+000040*  COUNTS IT FOR THE TRAILER RECORD.  COPY INTO PROCEDURE        *
+000050*  DIVISION AND PERFORM 2300-WRITE-VENDOR-LINE THRU 2300-EXIT    *
+000060*  EVERYWHERE THE GIFT-REPORT LINE FOR TEMP-DAY IS WRITTEN.      *
+000070*----------------------------------------------------------------*
+000080 2300-WRITE-VENDOR-LINE.
+000090     MOVE SPACES TO VENDOR-EXTRACT-REC
+000100     MOVE 'D' TO VE-DET-TYPE
+000110     MOVE TEMP-DAY TO VE-DET-DAY-NO
+000120     MOVE GIFT (TEMP-DAY) TO VE-DET-GIFT-TEXT
+000130     WRITE VENDOR-EXTRACT-REC
+000140     ADD 1 TO WS-VND-LINE-COUNT.
+000150 2300-EXIT.
+000160     EXIT.
