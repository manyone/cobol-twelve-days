@@ -0,0 +1,9 @@
+000010*----------------------------------------------------------------*
+000020*  TALSEL   - FILE-CONTROL ENTRY FOR THE YEAR-END GIFT TALLY /   *
+000030*  RECONCILIATION REPORT.  KEPT SEPARATE FROM GIFT-REPORT SO     *
+000040*  THE INTERNAL RECONCILIATION SECTION NEVER PRINTS IN THE       *
+000050*  MAILROOM'S CUSTOMER-FACING STOCK.  COPY INTO FILE-CONTROL.    *
+000060*----------------------------------------------------------------*
+000070     SELECT GIFT-TALLY-RPT ASSIGN TO GIFTTALY
+000080         ORGANIZATION IS LINE SEQUENTIAL
+000090         FILE STATUS IS WS-TALLY-FS.
