@@ -0,0 +1,128 @@
+000010*----------------------------------------------------------------*
+000020*  ARCHPROC - YEAR-OVER-YEAR ARCHIVE PROCESSING.  1130-READ-     *
+000030*  YEAR-PARM READS THE SEASON'S SYSIN PARM CARD (A YEAR, AND AN  *
+000040*  OPTIONAL 'R' REPLAY FLAG), DEFAULTING TO THE CURRENT YEAR AND *
+000050*  A NORMAL (NON-REPLAY) RUN WHEN THE CARD IS BLANK.  IN A       *
+000060*  NORMAL RUN, 1180-OPEN-ARCHIVE-FOR-WRITE CREATES GIFT-ARCHIVE  *
+000070*  IF IT DOES NOT ALREADY EXIST, AND 2400-ARCHIVE-GIFT-LINE      *
+000080*  FILES EACH DAY'S GIFT UNDER THE RUN YEAR SO THIS SEASON'S     *
+000090*  EXACT WORDING CAN BE REPRODUCED LATER -- REWRITING THAT DAY'S *
+000095*  RECORD IN PLACE RATHER THAN APPENDING IF A PRIOR RUN ALREADY  *
+000096*  ARCHIVED IT, SO RERUNNING A DAY NEVER LEAVES A DUPLICATE.     *
+000100*  IN A REPLAY RUN, 1270-REPLAY-FROM-ARCHIVE LOADS GIFT-TABLE    *
+000110*  FROM THE ARCHIVED YEAR INSTEAD OF FROM GIFT-MASTER, SO THE    *
+000115*  REST OF THE ENGINE REPRODUCES THAT SEASON'S VERSE UNCHANGED   *
+000120*  BY ANY CATALOG WORDING SINCE EDITED.                          *
+000130*  COPY INTO PROCEDURE DIVISION.  PERFORM 1130-READ-YEAR-PARM    *
+000140*  THRU 1130-EXIT RIGHT AFTER THE CATALOG PARM IS READ; THEN     *
+000150*  EITHER PERFORM 1180-OPEN-ARCHIVE-FOR-WRITE THRU 1180-EXIT AND *
+000160*  1200-LOAD-GIFT-CATALOG, OR PERFORM 1270-REPLAY-FROM-ARCHIVE   *
+000170*  THRU 1270-EXIT, DEPENDING ON ARCH-REPLAY-MODE.  PERFORM       *
+000180*  2400-ARCHIVE-GIFT-LINE THRU 2400-EXIT ONCE PER GIFT LINE IN A *
+000190*  NORMAL RUN; GIFT-ARCHIVE IS OPENED AND CLOSED WITHIN EACH     *
+000195*  CALL, SO THE CALLER'S 9400-CLOSE-ARCHIVE THRU 9400-EXIT AT    *
+000197*  TERMINATION (SKIPPED IN A REPLAY RUN, WHICH CLOSES GIFT-      *
+000198*  ARCHIVE ITSELF) IS A HARMLESS NO-OP LEFT IN PLACE IN CASE A   *
+000199*  FUTURE CALLER STILL HOLDS THE ARCHIVE OPEN AT TERMINATION.    *
+000210*----------------------------------------------------------------*
+000220 1130-READ-YEAR-PARM.
+000230     MOVE SPACES TO WS-ARCH-PARM
+000240     ACCEPT WS-ARCH-PARM FROM SYSIN
+000250     IF WS-ARCH-PARM-YEAR IS NUMERIC AND WS-ARCH-PARM-YEAR > ZERO
+000260         MOVE WS-ARCH-PARM-YEAR TO WS-RUN-YEAR
+000270         IF WS-ARCH-PARM-REPLAY-FLAG = 'R' OR 'r'
+000280             MOVE 'Y' TO WS-REPLAY-SW
+000290         END-IF
+000300     ELSE
+000310         ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+000315         MOVE WS-TODAY-DATE (1:4) TO WS-RUN-YEAR
+000320     END-IF.
+000330 1130-EXIT.
+000340     EXIT.
+000350 1180-OPEN-ARCHIVE-FOR-WRITE.
+000360     OPEN EXTEND GIFT-ARCHIVE
+000370     IF WS-ARCH-FS = '35'
+000380         OPEN OUTPUT GIFT-ARCHIVE
+000390     END-IF
+000395     CLOSE GIFT-ARCHIVE.
+000400 1180-EXIT.
+000410     EXIT.
+000420 1270-REPLAY-FROM-ARCHIVE.
+000430     MOVE ZERO TO WS-GIFT-COUNT
+000440     MOVE 'N' TO WS-ARCH-EOF-SW
+000450     OPEN INPUT GIFT-ARCHIVE
+000460     IF WS-ARCH-FS NOT = '00'
+000470         DISPLAY 'TWELVE - UNABLE TO OPEN GIFT-ARCHIVE, STATUS '
+000480             WS-ARCH-FS
+000490         MOVE 16 TO RETURN-CODE
+000500         STOP RUN
+000510     END-IF
+000520     PERFORM UNTIL WS-ARCH-EOF
+000530         READ GIFT-ARCHIVE
+000540             AT END
+000550                 MOVE 'Y' TO WS-ARCH-EOF-SW
+000560             NOT AT END
+000570                 IF ARCH-YEAR = WS-RUN-YEAR
+000580                     AND ARCH-CATALOG-ID = WS-CATALOG-ID
+000590                     MOVE ARCH-GIFT-TEXT TO GIFT (ARCH-DAY-NO)
+000600                     IF WS-GIFT-LOADED-SW (ARCH-DAY-NO) NOT = 'Y'
+000605                         ADD 1 TO WS-GIFT-COUNT
+000608                     END-IF
+000610                     MOVE 'Y' TO WS-GIFT-LOADED-SW (ARCH-DAY-NO)
+000620                 END-IF
+000630         END-READ
+000640     END-PERFORM
+000650     CLOSE GIFT-ARCHIVE
+000660     IF WS-GIFT-COUNT = ZERO
+000670         DISPLAY 'TWELVE - NO ARCHIVE RECORDS FOR YEAR '
+000680             WS-RUN-YEAR ' CATALOG ' WS-CATALOG-ID
+000690         MOVE 16 TO RETURN-CODE
+000700         STOP RUN
+000710     END-IF
+000720     PERFORM 1230-VALIDATE-DAY-RANGE THRU 1230-EXIT
+000730         VARYING WS-VAL-DAY FROM 1 BY 1
+000740         UNTIL WS-VAL-DAY > WS-END-DAY.
+000750 1270-EXIT.
+000760     EXIT.
+000770 2400-ARCHIVE-GIFT-LINE.
+000775     MOVE 'N' TO WS-ARCH-EOF-SW
+000776     MOVE 'N' TO WS-ARCH-FOUND-SW
+000777     OPEN I-O GIFT-ARCHIVE
+000778     IF WS-ARCH-FS NOT = '00'
+000779         DISPLAY 'TWELVE - UNABLE TO OPEN GIFT-ARCHIVE, STATUS '
+000780             WS-ARCH-FS
+000781         MOVE 16 TO RETURN-CODE
+000782         STOP RUN
+000783     END-IF
+000784     PERFORM UNTIL WS-ARCH-EOF OR ARCH-RECORD-FOUND
+000785         READ GIFT-ARCHIVE
+000786             AT END
+000787                 MOVE 'Y' TO WS-ARCH-EOF-SW
+000788             NOT AT END
+000789                 IF ARCH-YEAR = WS-RUN-YEAR
+000790                     AND ARCH-CATALOG-ID = WS-CATALOG-ID
+000791                     AND ARCH-DAY-NO = TEMP-DAY
+000792                     MOVE 'Y' TO WS-ARCH-FOUND-SW
+000793                 END-IF
+000794         END-READ
+000795     END-PERFORM
+000796     IF ARCH-RECORD-FOUND
+000797         MOVE GIFT (TEMP-DAY) TO ARCH-GIFT-TEXT
+000798         REWRITE GIFT-ARCHIVE-REC
+000799         CLOSE GIFT-ARCHIVE
+000800     ELSE
+000801         CLOSE GIFT-ARCHIVE
+000802         OPEN EXTEND GIFT-ARCHIVE
+000803         MOVE WS-RUN-YEAR TO ARCH-YEAR
+000804         MOVE WS-CATALOG-ID TO ARCH-CATALOG-ID
+000805         MOVE TEMP-DAY TO ARCH-DAY-NO
+000806         MOVE GIFT (TEMP-DAY) TO ARCH-GIFT-TEXT
+000807         WRITE GIFT-ARCHIVE-REC
+000808         CLOSE GIFT-ARCHIVE
+000809     END-IF.
+000810 2400-EXIT.
+000820     EXIT.
+000850 9400-CLOSE-ARCHIVE.
+000860     CLOSE GIFT-ARCHIVE.
+000870 9400-EXIT.
+000880     EXIT.
