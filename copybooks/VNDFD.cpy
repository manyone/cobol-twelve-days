@@ -0,0 +1,33 @@
+000010*----------------------------------------------------------------*
+000020*  VNDFD    - FD AND RECORD LAYOUT FOR THE PRINT-VENDOR EXTRACT  *
+000030*  FILE.  A HEADER RECORD IDENTIFIES THE RUN, ONE DETAIL RECORD  *
+000040*  CARRIES EACH GIFT LINE (DAY NUMBER PLUS THE GIFT TEXT), AND A *
+000050*  TRAILER RECORD CARRIES THE TOTAL DETAIL LINE COUNT SO THE     *
+000060*  VENDOR'S INTAKE JOB CAN VERIFY THE TRANSMISSION IS COMPLETE   *
+000070*  BEFORE TYPESETTING THE MAILING.  COPY INTO FILE SECTION.      *
+000080*----------------------------------------------------------------*
+000090 FD  VENDOR-EXTRACT
+000100     RECORDING MODE IS F.
+000110 01  VENDOR-EXTRACT-REC.
+000120     05  VE-REC-TYPE               PIC X(1).
+000130     05  VE-REC-BODY               PIC X(79).
+000140 01  VENDOR-EXTRACT-HDR-REC REDEFINES VENDOR-EXTRACT-REC.
+000150     05  VE-HDR-TYPE               PIC X(1).
+000160     05  VE-HDR-PROGRAM-VARIANT    PIC X(10).
+000170     05  FILLER                    PIC X(1).
+000180     05  VE-HDR-CATALOG-ID         PIC X(2).
+000190     05  FILLER                    PIC X(1).
+000200     05  VE-HDR-RUN-DATE           PIC 9(8).
+000210     05  FILLER                    PIC X(1).
+000220     05  VE-HDR-RUN-TIME           PIC 9(8).
+000230     05  FILLER                    PIC X(48).
+000240 01  VENDOR-EXTRACT-DET-REC REDEFINES VENDOR-EXTRACT-REC.
+000250     05  VE-DET-TYPE               PIC X(1).
+000260     05  VE-DET-DAY-NO             PIC 9(2).
+000270     05  FILLER                    PIC X(1).
+000280     05  VE-DET-GIFT-TEXT          PIC X(26).
+000290     05  FILLER                    PIC X(50).
+000300 01  VENDOR-EXTRACT-TRL-REC REDEFINES VENDOR-EXTRACT-REC.
+000310     05  VE-TRL-TYPE               PIC X(1).
+000320     05  VE-TRL-LINE-COUNT         PIC 9(6).
+000330     05  FILLER                    PIC X(73).
