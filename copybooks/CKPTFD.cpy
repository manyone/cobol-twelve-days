@@ -0,0 +1,21 @@
+000010*----------------------------------------------------------------*
+000020*  CKPTFD  - FD AND RECORD LAYOUT FOR THE RUN CHECKPOINT FILE.   *
+000030*  ONE RECORD IS APPENDED EACH TIME A DAY IS COMPLETED, RECORDING*
+000040*  THE LAST DAY FULLY PRODUCED FOR ONE ENGINE/CATALOG/SEASON/    *
+000045*  DAY-RANGE COMBINATION, SO A RUN THAT IS INTERRUPTED PARTWAY   *
+000050*  CAN BE RESTARTED WITHOUT REDRIVING DAYS ALREADY WRITTEN -     *
+000055*  WITHOUT MISTAKING A FRESH RUN OF A LATER SEASON FOR ONE       *
+000057*  RESUMING AN EARLIER SEASON'S INTERRUPTED RUN.  KEPT APPEND-   *
+000058*  ONLY (NEVER TRUNCATED) SO AN UNRELATED JOB'S CHECKPOINT WRITE *
+000059*  CAN NEVER CLOBBER A DIFFERENT, STILL-PENDING RESTART POINT.   *
+000060*  COPY INTO FILE SECTION.                                       *
+000070*----------------------------------------------------------------*
+000080 FD  CHECKPOINT-FILE
+000090     RECORDING MODE IS F.
+000100 01  CHECKPOINT-REC.
+000110     05  CKPT-PROGRAM-VARIANT      PIC X(10).
+000120     05  CKPT-CATALOG-ID           PIC X(2).
+000130     05  CKPT-START-DAY            PIC 99.
+000140     05  CKPT-END-DAY              PIC 99.
+000150     05  CKPT-LAST-DAY             PIC 99.
+000160     05  CKPT-RUN-YEAR             PIC 9(4).
