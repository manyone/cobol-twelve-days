@@ -0,0 +1,8 @@
+000010*----------------------------------------------------------------*
+000020*  EXPWS    - WORKING-STORAGE FOR THE CSV AND XML VERSE EXPORTS. *
+000030*  COPY INTO WORKING-STORAGE SECTION.                            *
+000040*----------------------------------------------------------------*
+000050 01  WS-CSV-LINE                   PIC X(80).
+000060 01  WS-XML-LINE                   PIC X(80).
+000070 77  WS-CSV-FS                     PIC X(2)  VALUE '00'.
+000080 77  WS-XML-FS                     PIC X(2)  VALUE '00'.
