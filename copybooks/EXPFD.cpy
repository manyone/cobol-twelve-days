@@ -0,0 +1,10 @@
+000010*----------------------------------------------------------------*
+000020*  EXPFD    - FD AND RECORD LAYOUTS FOR THE CSV AND XML VERSE    *
+000030*  EXPORT FILES.  COPY INTO FILE SECTION.                        *
+000040*----------------------------------------------------------------*
+000050 FD  GIFT-CSV
+000060     RECORDING MODE IS F.
+000070 01  GIFT-CSV-REC                  PIC X(80).
+000080 FD  GIFT-XML
+000090     RECORDING MODE IS F.
+000100 01  GIFT-XML-REC                  PIC X(80).
