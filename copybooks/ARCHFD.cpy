@@ -0,0 +1,15 @@
+000010*----------------------------------------------------------------*
+000020*  ARCHFD   - FD AND RECORD LAYOUT FOR THE YEAR-KEYED GIFT/VERSE *
+000030*  ARCHIVE FILE.  ONE RECORD PER SEASON PER DAY, KEYED BY        *
+000040*  ARCH-YEAR AND ARCH-DAY-NO, SO A CUSTOMER COMPLAINT ABOUT A    *
+000050*  PAST SEASON'S WORDING CAN BE ANSWERED BY REPLAYING EXACTLY    *
+000060*  WHAT WAS PRINTED THAT YEAR, EVEN AFTER THE LIVE GIFT-MASTER   *
+000070*  CATALOG HAS SINCE BEEN RE-WORDED.  COPY INTO FILE SECTION.    *
+000080*----------------------------------------------------------------*
+000090 FD  GIFT-ARCHIVE
+000100     RECORDING MODE IS F.
+000110 01  GIFT-ARCHIVE-REC.
+000120     05  ARCH-YEAR                 PIC 9(4).
+000130     05  ARCH-CATALOG-ID           PIC X(2).
+000140     05  ARCH-DAY-NO               PIC 9(2).
+000150     05  ARCH-GIFT-TEXT            PIC X(26).
