@@ -0,0 +1,7 @@
+000010*----------------------------------------------------------------*
+000020*  AUDITSEL - FILE-CONTROL ENTRY FOR THE RUN AUDIT TRAIL LOG.    *
+000030*  COPY INTO FILE-CONTROL.                                       *
+000040*----------------------------------------------------------------*
+000050     SELECT AUDIT-LOG ASSIGN TO GIFTAUDT
+000060         ORGANIZATION IS LINE SEQUENTIAL
+000070         FILE STATUS IS WS-AUDIT-FS.
