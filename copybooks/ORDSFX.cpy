@@ -0,0 +1,11 @@
+000010*----------------------------------------------------------------*
+000020*  ORDSFX   - WORKING-STORAGE FOR THE ORDINAL-SUFFIX CALCULATION *
+000030*  (ST/ND/RD/TH).  REPLACES THE OLD FIXED 12-ENTRY ORD-SFX-DEF   *
+000040*  TABLE SO THE PROMOTION CAN RUN LONGER THAN 12 DAYS.           *
+000050*  COPY INTO WORKING-STORAGE SECTION.                            *
+000060*----------------------------------------------------------------*
+000070 01  WS-ORD-SFX-OUT                PIC X(2).
+000080 77  WS-ORD-HUNDREDS               PIC 9.
+000090 77  WS-ORD-LAST-2                 PIC 99.
+000100 77  WS-ORD-TENS                   PIC 9.
+000110 77  WS-ORD-ONES                   PIC 9.
