@@ -0,0 +1,22 @@
+000010*----------------------------------------------------------------*
+000020*  GIFTTBL  - IN-MEMORY GIFT TABLE, LOADED FROM GIFT-MASTER AT   *
+000030*  STARTUP.  REPLACES THE OLD GIFTS-DEF VALUE-CLAUSE TABLE.      *
+000040*  SIZED TO 99 SO A PROMOTION LONGER THAN 12 DAYS (E.G. A "20    *
+000050*  DAYS OF CHRISTMAS") DOES NOT NEED A RECOMPILE.  WS-CATALOG-ID *
+000060*  SELECTS WHICH REGIONAL CATALOG IS LOADED FROM GIFT-MASTER.    *
+000070*  WS-GIFT-LOADED-SW TRACKS WHICH DAYS HAVE BEEN LOADED FOR THE  *
+000080*  ACTIVE CATALOG, SO GIFTLOAD CAN CATCH DUPLICATE OR MISSING    *
+000090*  GIFT-MASTER RECORDS.                                          *
+000100*  COPY INTO WORKING-STORAGE SECTION.                            *
+000110*----------------------------------------------------------------*
+000120 01  GIFT-TABLE.
+000130     05  GIFT                      PIC X(26) OCCURS 99.
+000140 01  GIFT-LOADED-TABLE.
+000150     05  WS-GIFT-LOADED-SW         PIC X OCCURS 99 VALUE 'N'.
+000160 77  WS-GIFT-COUNT                 PIC 9(3)  COMP VALUE ZERO.
+000170 77  WS-GIFT-FS                    PIC X(2)  VALUE '00'.
+000175 77  WS-GIFT-REC-LEN               PIC 9(3)  COMP VALUE ZERO.
+000180 77  WS-CATALOG-ID                 PIC X(2)  VALUE 'EN'.
+000190 77  WS-VAL-DAY                    PIC 99.
+000200 01  WS-GIFT-EOF-SW                PIC X     VALUE 'N'.
+000210     88  WS-GIFT-EOF               VALUE 'Y'.
