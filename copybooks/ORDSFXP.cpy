@@ -0,0 +1,28 @@
+000010*----------------------------------------------------------------*
+000020*  ORDSFXC  - COMPUTES THE ORDINAL SUFFIX (ST/ND/RD/TH) FOR ANY  *
+000030*  DAY NUMBER, INCLUDING THE 11TH/12TH/13TH EXCEPTION.  COPY     *
+000040*  INTO PROCEDURE DIVISION AND PERFORM 1300-COMPUTE-ORD-SFX THRU *
+000050*  1300-EXIT BEFORE BUILDING THE HEADER LINE.  LEAVES THE RESULT *
+000060*  IN WS-ORD-SFX-OUT.                                            *
+000070*----------------------------------------------------------------*
+000080 1300-COMPUTE-ORD-SFX.
+000090     DIVIDE WS-DAY BY 100 GIVING WS-ORD-HUNDREDS
+000100         REMAINDER WS-ORD-LAST-2
+000110     DIVIDE WS-ORD-LAST-2 BY 10 GIVING WS-ORD-TENS
+000120         REMAINDER WS-ORD-ONES
+000130     IF WS-ORD-LAST-2 >= 11 AND WS-ORD-LAST-2 <= 13
+000140         MOVE 'th' TO WS-ORD-SFX-OUT
+000150     ELSE
+000160         EVALUATE WS-ORD-ONES
+000170             WHEN 1
+000180                 MOVE 'st' TO WS-ORD-SFX-OUT
+000190             WHEN 2
+000200                 MOVE 'nd' TO WS-ORD-SFX-OUT
+000210             WHEN 3
+000220                 MOVE 'rd' TO WS-ORD-SFX-OUT
+000230             WHEN OTHER
+000240                 MOVE 'th' TO WS-ORD-SFX-OUT
+000250         END-EVALUATE
+000260     END-IF.
+000270 1300-EXIT.
+000280     EXIT.
