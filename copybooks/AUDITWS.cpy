@@ -0,0 +1,7 @@
+000010*----------------------------------------------------------------*
+000020*  AUDITWS  - WORKING-STORAGE FOR THE RUN AUDIT TRAIL LOG.       *
+000030*  COPY INTO WORKING-STORAGE SECTION.  EACH ENGINE ALSO DEFINES  *
+000040*  ITS OWN WS-PROGRAM-VARIANT 77-LEVEL WITH ITS OWN VALUE.       *
+000050*----------------------------------------------------------------*
+000060 77  WS-AUDIT-JOB-NAME             PIC X(8) VALUE SPACES.
+000070 77  WS-AUDIT-FS                   PIC X(2) VALUE '00'.
