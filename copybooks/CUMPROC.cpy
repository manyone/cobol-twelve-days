@@ -0,0 +1,28 @@
+000010*----------------------------------------------------------------*
+000020*  CUMPROC - MAINTAINS AND WALKS THE INCREMENTAL CUMULATIVE GIFT *
+000030*  LIST.  1250-PRIME-CUM-GIFT-LIST PRE-LOADS THE LIST FOR ANY    *
+000040*  DAYS BEFORE THE ORIGINALLY REQUESTED START DAY SO THE FIRST   *
+000050*  DAY PRODUCED STILL SHOWS ITS FULL HISTORY, REGARDLESS OF      *
+000060*  WHETHER A CHECKPOINT RESTART ALSO ADVANCES WS-START-DAY PAST  *
+000070*  WS-ORIG-START-DAY.  2050-PUSH-CUM-GIFT-DAY ADDS ONE DAY       *
+000080*  (WS-CUM-PUSH-DAY) TO THE FRONT OF THE LIST.  COPY INTO        *
+000090*  PROCEDURE DIVISION.  PERFORM 1250-PRIME-CUM-GIFT-LIST THRU    *
+000100*  1250-EXIT ONCE, AFTER THE GIFT CATALOG IS LOADED AND THE      *
+000110*  ORIGINAL DAY RANGE IS KNOWN - UNCONDITIONALLY, SINCE IT IS A  *
+000120*  NO-OP WHEN WS-ORIG-START-DAY IS 1.  PERFORM 2050-PUSH-CUM-    *
+000130*  GIFT-DAY THRU 2050-EXIT ONCE PER DAY, WITH WS-CUM-PUSH-DAY    *
+000140*  SET TO THE DAY JUST PRODUCED, THEN WALK THE LIST FROM         *
+000150*  WS-CUM-HEAD THRU 99 TO DISPLAY THE GIFTS GIVEN SO FAR.        *
+000160*----------------------------------------------------------------*
+000170 1250-PRIME-CUM-GIFT-LIST.
+000180     COMPUTE WS-CUM-PRIME-LIMIT = WS-ORIG-START-DAY - 1
+000190     PERFORM 2050-PUSH-CUM-GIFT-DAY THRU 2050-EXIT
+000200         VARYING WS-CUM-PUSH-DAY FROM 1 BY 1
+000210         UNTIL WS-CUM-PUSH-DAY > WS-CUM-PRIME-LIMIT.
+000220 1250-EXIT.
+000230     EXIT.
+000240 2050-PUSH-CUM-GIFT-DAY.
+000250     SUBTRACT 1 FROM WS-CUM-HEAD
+000260     MOVE WS-CUM-PUSH-DAY TO CUM-DAY-LIST (WS-CUM-HEAD).
+000270 2050-EXIT.
+000280     EXIT.
