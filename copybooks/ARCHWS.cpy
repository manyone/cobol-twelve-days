@@ -0,0 +1,23 @@
+000010*----------------------------------------------------------------*
+000020*  ARCHWS   - WORKING-STORAGE FOR YEAR-OVER-YEAR ARCHIVE         *
+000030*  PROCESSING.  WS-RUN-YEAR IS THE SEASON BEING PRODUCED (OR, IN *
+000040*  REPLAY MODE, THE PAST SEASON BEING REPRODUCED).  WS-REPLAY-SW*
+000050*  IS 'Y' WHEN THE OPERATOR ASKED TO REPLAY A PAST SEASON RATHER *
+000060*  THAN RUN THE CURRENT ONE.  WS-ARCH-FOUND-SW IS USED BY        *
+000062*  2400-ARCHIVE-GIFT-LINE TO TELL WHETHER THE CURRENT DAY WAS    *
+000064*  ALREADY ON FILE FROM AN EARLIER RUN, SO A RERUN REWRITES THAT *
+000066*  DAY'S RECORD IN PLACE INSTEAD OF APPENDING A DUPLICATE.  COPY *
+000068*  INTO WORKING-STORAGE SECTION.                                 *
+000070*----------------------------------------------------------------*
+000080 77  WS-ARCH-FS                    PIC X(2)  VALUE '00'.
+000085 77  WS-TODAY-DATE                 PIC 9(8).
+000090 77  WS-RUN-YEAR                   PIC 9(4).
+000100 01  WS-REPLAY-SW                  PIC X(1)  VALUE 'N'.
+000110     88  ARCH-REPLAY-MODE                    VALUE 'Y'.
+000120 01  WS-ARCH-EOF-SW                PIC X(1)  VALUE 'N'.
+000130     88  WS-ARCH-EOF                         VALUE 'Y'.
+000135 01  WS-ARCH-FOUND-SW              PIC X(1)  VALUE 'N'.
+000136     88  ARCH-RECORD-FOUND                   VALUE 'Y'.
+000140 01  WS-ARCH-PARM.
+000150     05  WS-ARCH-PARM-YEAR         PIC 9(4).
+000160     05  WS-ARCH-PARM-REPLAY-FLAG  PIC X(1).
