@@ -0,0 +1,7 @@
+000010*----------------------------------------------------------------*
+000020*  ARCHSEL  - FILE-CONTROL ENTRY FOR THE YEAR-KEYED GIFT/VERSE   *
+000030*  ARCHIVE FILE.  COPY INTO FILE-CONTROL.                        *
+000040*----------------------------------------------------------------*
+000050     SELECT GIFT-ARCHIVE ASSIGN TO GIFTARCH
+000060         ORGANIZATION IS LINE SEQUENTIAL
+000070         FILE STATUS IS WS-ARCH-FS.
