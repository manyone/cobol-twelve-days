@@ -0,0 +1,15 @@
+000010*----------------------------------------------------------------*
+000020*  CUMTBL  - WORKING-STORAGE FOR THE INCREMENTAL CUMULATIVE GIFT *
+000030*  LIST.  CUM-DAY-LIST HOLDS THE DAYS GIVEN SO FAR, MOST RECENT  *
+000040*  FIRST, SO THE DAY-BY-DAY LISTING NO LONGER HAS TO WALK        *
+000050*  BACKWARD FROM WS-DAY TO DAY 1 FROM SCRATCH EVERY SINGLE DAY - *
+000060*  EACH NEW DAY JUST PUSHES ONE MORE ENTRY ONTO THE LIST ALREADY *
+000070*  BUILT BY THE PRIOR DAYS.                                      *
+000080*  COPY INTO WORKING-STORAGE SECTION.                            *
+000090*----------------------------------------------------------------*
+000100 01  CUM-DAY-TABLE.
+000110     05  CUM-DAY-LIST              PIC 99 OCCURS 99.
+000120 77  WS-CUM-HEAD                   PIC 9(3) COMP VALUE 100.
+000130 77  WS-CUM-IDX                    PIC 9(3) COMP.
+000140 77  WS-CUM-PUSH-DAY               PIC 99.
+000150 77  WS-CUM-PRIME-LIMIT            PIC 99.
