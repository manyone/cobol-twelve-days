@@ -0,0 +1,12 @@
+000010*----------------------------------------------------------------*
+000020*  TALLYTBL - RUNNING COUNT OF HOW MANY TIMES EACH GIFT HAS BEEN *
+000030*  GIVEN THIS RUN, FOR THE YEAR-END RECONCILIATION REPORT.       *
+000040*  OCCURS MATCHES GIFT-TABLE IN GIFTTBL SO LONGER PROMOTIONS ARE *
+000050*  COVERED WITHOUT A RECOMPILE.                                  *
+000060*  COPY INTO WORKING-STORAGE SECTION, AFTER COPY GIFTTBL.        *
+000070*----------------------------------------------------------------*
+000080 01  TALLY-TABLE.
+000090     05  TALLY-QTY                 PIC 9(5) COMP OCCURS 99
+000095                                   VALUE ZERO.
+000100 01  WS-TALLY-QTY-FMT              PIC ZZZZ9.
+000110 77  WS-TALLY-FS                   PIC X(2)  VALUE '00'.
