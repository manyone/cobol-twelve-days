@@ -0,0 +1,17 @@
+000010*----------------------------------------------------------------*
+000020*  EXPWRT   - WRITES ONE GIFT LINE (FOR TEMP-DAY) TO BOTH THE    *
+000030*  CSV AND XML EXPORT FILES.  COPY INTO PROCEDURE DIVISION AND   *
+000040*  PERFORM 2200-EXPORT-GIFT-LINE THRU 2200-EXIT EVERYWHERE THE   *
+000050*  GIFT-REPORT LINE FOR TEMP-DAY IS WRITTEN.                     *
+000060*----------------------------------------------------------------*
+000070 2200-EXPORT-GIFT-LINE.
+000080     MOVE SPACES TO WS-CSV-LINE
+000090     STRING TEMP-DAY ',"' GIFT (TEMP-DAY) '"'
+000100         DELIMITED BY SIZE INTO WS-CSV-LINE
+000110     WRITE GIFT-CSV-REC FROM WS-CSV-LINE
+000120     MOVE SPACES TO WS-XML-LINE
+000130     STRING '  <line day="' TEMP-DAY '">' GIFT (TEMP-DAY)
+000140         '</line>' DELIMITED BY SIZE INTO WS-XML-LINE
+000150     WRITE GIFT-XML-REC FROM WS-XML-LINE.
+000160 2200-EXIT.
+000170     EXIT.
