@@ -0,0 +1,18 @@
+000010*----------------------------------------------------------------*
+000020*  AUDITFD  - FD AND RECORD LAYOUT FOR THE RUN AUDIT TRAIL LOG.  *
+000030*  ONE RECORD IS APPENDED EACH TIME A PROGRAM VARIANT RUNS.      *
+000040*  COPY INTO FILE SECTION.                                       *
+000050*----------------------------------------------------------------*
+000060 FD  AUDIT-LOG
+000070     RECORDING MODE IS F.
+000080 01  AUDIT-LOG-REC.
+000090     05  AL-DATE                   PIC 9(8).
+000100     05  AL-TIME                   PIC 9(8).
+000110     05  FILLER                    PIC X(1).
+000120     05  AL-JOB-NAME               PIC X(8).
+000130     05  FILLER                    PIC X(1).
+000140     05  AL-PROGRAM-VARIANT        PIC X(10).
+000150     05  FILLER                    PIC X(1).
+000160     05  AL-START-DAY              PIC 9(2).
+000170     05  FILLER                    PIC X(1).
+000180     05  AL-END-DAY                PIC 9(2).
