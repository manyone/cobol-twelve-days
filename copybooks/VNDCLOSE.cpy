@@ -0,0 +1,14 @@
+000010*----------------------------------------------------------------*
+000020*  VNDCLOSE - WRITES THE TRAILER RECORD (TOTAL DETAIL LINE       *
+000030*  COUNT) AND CLOSES THE PRINT-VENDOR EXTRACT FILE.  COPY INTO   *
+000040*  PROCEDURE DIVISION AND PERFORM 9300-CLOSE-VENDOR-EXTRACT THRU *
+000050*  9300-EXIT WHEN GIFT-REPORT IS CLOSED.                         *
+000060*----------------------------------------------------------------*
+000070 9300-CLOSE-VENDOR-EXTRACT.
+000080     MOVE SPACES TO VENDOR-EXTRACT-REC
+000090     MOVE 'T' TO VE-TRL-TYPE
+000100     MOVE WS-VND-LINE-COUNT TO VE-TRL-LINE-COUNT
+000110     WRITE VENDOR-EXTRACT-REC
+000120     CLOSE VENDOR-EXTRACT.
+000130 9300-EXIT.
+000140     EXIT.
