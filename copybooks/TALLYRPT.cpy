@@ -0,0 +1,48 @@
+000010*----------------------------------------------------------------*
+000020*  TALLYRPT - PRINTS THE YEAR-END GIFT TALLY / RECONCILIATION    *
+000030*  REPORT FROM TALLY-TABLE TO ITS OWN GIFT-TALLY-RPT FILE, KEPT  *
+000040*  SEPARATE FROM GIFT-REPORT SO THE RECONCILIATION SECTION       *
+000050*  NEVER PRINTS IN THE MAILROOM'S CUSTOMER-FACING COPY.  COPY    *
+000060*  INTO PROCEDURE DIVISION AND PERFORM 3000-PRINT-TALLY THRU     *
+000070*  3000-EXIT AFTER THE LAST DAY OF THE VERSE HAS BEEN PRODUCED,  *
+000080*  BEFORE THE GIFT-REPORT FILE CLOSES.  TALLY-QTY ONLY HOLDS     *
+000082*  COUNTS FOR DAYS THIS RUN ACTUALLY PRODUCED, SO THE REPORT IS  *
+000084*  ONLY REBUILT WHEN THE RUN COVERS THE WHOLE SEASON -- A        *
+000086*  PARTIAL RERUN LEAVES A PRIOR FULL RUN'S REPORT UNTOUCHED      *
+000088*  RATHER THAN OVERWRITING IT WITH A FRAGMENT.                   *
+000090*----------------------------------------------------------------*
+000100 3000-PRINT-TALLY.
+000110     IF WS-ORIG-START-DAY NOT = 1
+000111         OR WS-END-DAY NOT = WS-GIFT-COUNT
+000112         DISPLAY 'TWELVE - GIFT TALLY REPORT SKIPPED, PARTIAL RUN'
+000114     ELSE
+000120         OPEN OUTPUT GIFT-TALLY-RPT
+000130         IF WS-TALLY-FS NOT = '00'
+000140             DISPLAY 'TWELVE - UNABLE TO OPEN GIFT-TALLY-RPT,'
+000145                 ' STATUS ' WS-TALLY-FS
+000160             MOVE 16 TO RETURN-CODE
+000170             STOP RUN
+000180         END-IF
+000190         MOVE SPACES TO WS-REPORT-LINE
+000200         DISPLAY WS-REPORT-LINE
+000210         WRITE GIFT-TALLY-REC FROM WS-REPORT-LINE
+000220         MOVE 'GIFT TALLY / RECONCILIATION REPORT'
+000222             TO WS-REPORT-LINE
+000230         DISPLAY WS-REPORT-LINE
+000240         WRITE GIFT-TALLY-REC FROM WS-REPORT-LINE
+000250         PERFORM 3010-PRINT-TALLY-LINE THRU 3010-EXIT
+000260             VARYING TEMP-DAY FROM 1 BY 1
+000270             UNTIL TEMP-DAY > WS-END-DAY
+000280         CLOSE GIFT-TALLY-RPT
+000290     END-IF.
+000320 3000-EXIT.
+000330     EXIT.
+000340 3010-PRINT-TALLY-LINE.
+000350     MOVE TALLY-QTY (TEMP-DAY) TO WS-TALLY-QTY-FMT
+000360     MOVE SPACES TO WS-REPORT-LINE
+000370     STRING WS-TALLY-QTY-FMT ' X ' GIFT (TEMP-DAY)
+000380         DELIMITED BY SIZE INTO WS-REPORT-LINE
+000390     DISPLAY WS-REPORT-LINE
+000400     WRITE GIFT-TALLY-REC FROM WS-REPORT-LINE.
+000410 3010-EXIT.
+000420     EXIT.
