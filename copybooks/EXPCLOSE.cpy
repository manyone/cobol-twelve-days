@@ -0,0 +1,14 @@
+000010*----------------------------------------------------------------*
+000020*  EXPCLOSE - WRITES THE XML CLOSING TAG AND CLOSES BOTH EXPORT  *
+000030*  FILES.  COPY INTO PROCEDURE DIVISION AND PERFORM              *
+000040*  9100-CLOSE-EXPORT-FILES THRU 9100-EXIT WHEN GIFT-REPORT IS    *
+000050*  CLOSED.                                                       *
+000060*----------------------------------------------------------------*
+000070 9100-CLOSE-EXPORT-FILES.
+000080     MOVE SPACES TO WS-XML-LINE
+000090     STRING '</verse>' DELIMITED BY SIZE INTO WS-XML-LINE
+000100     WRITE GIFT-XML-REC FROM WS-XML-LINE
+000110     CLOSE GIFT-CSV
+000120     CLOSE GIFT-XML.
+000130 9100-EXIT.
+000140     EXIT.
