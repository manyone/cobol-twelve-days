@@ -0,0 +1,27 @@
+000010*----------------------------------------------------------------*
+000020*  VNDOPEN  - OPENS THE PRINT-VENDOR EXTRACT FILE AND WRITES ITS *
+000030*  HEADER RECORD.  ONLY PERFORMED BY THE CALLER FOR A FULL-SEASON*
+000040*  RUN (SEE VNDWS.cpy), SO VND-FILE-OPEN TELLS 2300-WRITE-VENDOR-*
+000050*  LINE AND 9300-CLOSE-VENDOR-EXTRACT WHETHER THIS RUN HAS A     *
+000052*  VENDOR EXTRACT TO WRITE TO.  COPY INTO PROCEDURE DIVISION AND *
+000054*  PERFORM 1170-OPEN-VENDOR-EXTRACT THRU 1170-EXIT WHEN GIFT-    *
+000056*  REPORT IS OPENED.                                             *
+000060*----------------------------------------------------------------*
+000070 1170-OPEN-VENDOR-EXTRACT.
+000080     OPEN OUTPUT VENDOR-EXTRACT
+000090     IF WS-VND-FS NOT = '00'
+000100         DISPLAY 'TWELVE - UNABLE TO OPEN VENDOR-EXTRACT, STATUS '
+000110             WS-VND-FS
+000120         MOVE 16 TO RETURN-CODE
+000130         STOP RUN
+000140     END-IF
+000145     MOVE 'Y' TO WS-VND-OPEN-SW
+000150     MOVE SPACES TO VENDOR-EXTRACT-REC
+000160     MOVE 'H' TO VE-HDR-TYPE
+000170     MOVE WS-PROGRAM-VARIANT TO VE-HDR-PROGRAM-VARIANT
+000180     MOVE WS-CATALOG-ID TO VE-HDR-CATALOG-ID
+000190     ACCEPT VE-HDR-RUN-DATE FROM DATE YYYYMMDD
+000200     ACCEPT VE-HDR-RUN-TIME FROM TIME
+000210     WRITE VENDOR-EXTRACT-REC.
+000220 1170-EXIT.
+000230     EXIT.
