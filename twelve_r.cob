@@ -1,42 +1,242 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    TWELVE.
-      *    RECURSIVE VERSION , WORKS FOR GNUCOBOL ONLY
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  GIFTS-DEF.
-       	  03 FILLER PIC X(26) VALUE 'a partridge in a pear tree'.
-       	  03 FILLER PIC X(26) VALUE 'two turtle doves, and'.
-       	  03 FILLER PIC X(26) VALUE 'three French hens'.
-       	  03 FILLER PIC X(26) VALUE 'four calling birds'.
-       	  03 FILLER PIC X(26) VALUE 'five gold rings'.
-       	  03 FILLER PIC X(26) VALUE 'six geese a-laying'.
-       	  03 FILLER PIC X(26) VALUE 'seven swans a-swimming'.
-       	  03 FILLER PIC X(26) VALUE 'eight maids a-milking'.
-       	  03 FILLER PIC X(26) VALUE 'nine ladies dancing'.
-       	  03 FILLER PIC X(26) VALUE 'ten lords a-leaping'.
-       	  03 FILLER PIC X(26) VALUE 'eleven pipers piping'.
-       	  03 FILLER PIC X(26) VALUE 'twelve drummers drumming'.
-       01  FILLER REDEFINES GIFTS-DEF. 03  GIFT PIC X(26) OCCURS 12.
-       01  ORD-SFX-DEF.
-       03 FILLER PIC X(24) VALUE 'stndrdththththththththth'.
-       01  FILLER REDEFINES ORD-SFX-DEF. 03  ORD-SFX PIC X(2) OCCURS 12.           
-       01  WS-DAY PIC 99. 01  WS-DAY-FMT PIC Z9.  01  TEMP-DAY PIC 99.             
-       PROCEDURE DIVISION.
-           PERFORM VARYING WS-DAY FROM 1 BY +1 UNTIL WS-DAY > 12
-               DISPLAY ' '
-               MOVE WS-DAY TO WS-DAY-FMT
-               DISPLAY 'On the ' WS-DAY-FMT 
-               ORD-SFX (WS-DAY) ' day of Christmas,'
-               DISPLAY 'my true love gave to me'
-               MOVE WS-DAY TO TEMP-DAY
-               PERFORM GIFTS-TO-DATE
-           END-PERFORM
-           GOBACK.
-       GIFTS-TO-DATE.
-           IF TEMP-DAY > 0 
-               DISPLAY GIFT (TEMP-DAY)
-               SUBTRACT 1 FROM TEMP-DAY
-               PERFORM GIFTS-TO-DATE
-           END-IF
-           CONTINUE.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    TWELVE-R IS RECURSIVE.
+000030 AUTHOR.        R ANDREWS.
+000040 INSTALLATION.  MARKETING SYSTEMS - SEASONAL PROMOTIONS.
+000050 DATE-WRITTEN.  12/01/1998.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080*  MODIFICATION HISTORY                                          *
+000090*  DATE       INIT  DESCRIPTION                                  *
+000100*  12/01/1998 RA    ORIGINAL RECURSIVE VERSION.                  *
+000110*  08/08/2026 RA    ADDED GIFT-REPORT PRINT FILE SO THE DAILY    *
+000120*                   VERSE NO LONGER HAS TO BE SCRAPED OUT OF THE *
+000130*                   JOB LOG BY HAND.                             *
+000140*  08/08/2026 RA    ADDED A SYSIN DAY-RANGE PARM CARD SO A SINGLE*
+000150*                   DAY CAN BE RERUN WITHOUT REDRIVING ALL 12.   *
+000160*  08/08/2026 RA    GIFTS-DEF REPLACED BY THE GIFT-MASTER FILE SO*
+000170*                   MARKETING CAN MAINTAIN WORDING WITHOUT A     *
+000180*                   RECOMPILE.                                   *
+000190*  08/08/2026 RA    ADDED A YEAR-END GIFT TALLY / RECONCILIATION *
+000200*                   REPORT FOR THE FULFILLMENT VENDOR.           *
+000210*  08/08/2026 RA    ORD-SFX-DEF 12-ENTRY TABLE REPLACED WITH A   *
+000220*                   COMPUTED ST/ND/RD/TH RULE SO PROMOTIONS      *
+000230*                   LONGER THAN 12 DAYS DO NOT NEED A RECOMPILE. *
+000240*  08/08/2026 RA    RENAMED FROM TWELVE TO TWELVE-R SO IT CAN BE *
+000250*                   CALLED AS AN ENGINE SUBPROGRAM OF THE NEW    *
+000260*                   SWITCH-DRIVEN TWELVE FRONT END.              *
+000270*  08/08/2026 RA    PROGRAM-ID NOW DECLARED IS RECURSIVE SO THE  *
+000280*                   SELF-PERFORM OF 2100-GIFTS-TO-DATE IS A      *
+000290*                   STANDARD, PORTABLE RECURSION RATHER THAN AN  *
+000300*                   EXTENSION THIS PLATFORM HAPPENS TO ALLOW.    *
+000310*  08/08/2026 RA    ADDED AN AUDIT TRAIL LOG - TIMESTAMP, JOB    *
+000320*                   NAME, PROGRAM VARIANT, AND DAY RANGE - FOR   *
+000330*                   EVERY RUN.                                   *
+000340*  08/08/2026 RA    ADDED CSV AND XML EXPORTS OF THE VERSE       *
+000350*                   ALONGSIDE THE PRINT REPORT FOR THE WEB TEAM. *
+000360*  08/08/2026 RA    ADDED A SYSIN CATALOG-ID PARM CARD SO A      *
+000370*                   REGIONAL GIFT CATALOG CAN BE SELECTED FROM   *
+000380*                   GIFT-MASTER AT RUN TIME INSTEAD OF ALWAYS    *
+000390*                   LOADING THE ENGLISH ONE.                     *
+000400*  08/08/2026 RA    ADDED A RUN CHECKPOINT SO A RUN THAT IS      *
+000410*                   INTERRUPTED PARTWAY THROUGH THE DAY RANGE    *
+000420*                   RESTARTS AFTER THE LAST DAY COMPLETED RATHER *
+000430*                   THAN REDRIVING THE WHOLE RANGE.              *
+000440*  08/08/2026 RA    2100-GIFTS-TO-DATE NO LONGER RECURSES BACK   *
+000450*                   TO DAY 1 FROM SCRATCH EVERY DAY - IT NOW     *
+000460*                   WALKS AN INCREMENTAL CUMULATIVE LIST THAT IS *
+000470*                   APPENDED TO ONCE PER DAY, SO A LONG-RUNNING  *
+000480*                   PROMOTION DOES NOT REDO GROWING AMOUNTS OF   *
+000490*                   WORK (OR RECURSION DEPTH) ON EVERY PASS.     *
+000500*                   PROGRAM-ID REMAINS RECURSIVE PER THE EARLIER *
+000510*                   PORTABILITY FIX ABOVE.                       *
+000512*  08/08/2026 RA    ADDED A FIXED-FORMAT VENDOR EXTRACT FILE,    *
+000514*                   WITH HEADER AND TRAILER CONTROL RECORDS, SO  *
+000516*                   OUR PRINT PARTNER'S INTAKE JOB CAN VERIFY THE*
+000518*                   TRANSMISSION IS COMPLETE BEFORE TYPESETTING. *
+000519*  08/08/2026 RA    ADDED A YEAR-KEYED GIFT ARCHIVE AND A REPLAY *
+000520*                   MODE SO A PAST SEASON'S EXACT WORDING CAN BE *
+000521*                   REPRODUCED ON DEMAND.                       *
+000522*----------------------------------------------------------------*
+000530 ENVIRONMENT DIVISION.
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560     SELECT GIFT-REPORT ASSIGN TO GIFTRPT
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000575         FILE STATUS IS WS-RPT-FS.
+000580     COPY GIFTMSEL.
+000590     COPY AUDITSEL.
+000600     COPY EXPSEL.
+000610     COPY CKPTSEL.
+000615     COPY VNDSEL.
+000617     COPY ARCHSEL.
+000618     COPY TALSEL.
+000620 DATA DIVISION.
+000630 FILE SECTION.
+000640 FD  GIFT-REPORT
+000650     RECORDING MODE IS F.
+000660 01  GIFT-REPORT-REC              PIC X(80).
+000670     COPY GIFTMFD.
+000680     COPY AUDITFD.
+000690     COPY EXPFD.
+000700     COPY CKPTFD.
+000705     COPY VNDFD.
+000707     COPY ARCHFD.
+000709     COPY TALFD.
+000710 WORKING-STORAGE SECTION.
+000720     COPY GIFTTBL.
+000730     COPY TALLYTBL.
+000740     COPY ORDSFX.
+000750     COPY AUDITWS.
+000760     COPY EXPWS.
+000770     COPY CKPTWS.
+000780     COPY CUMTBL.
+000785     COPY VNDWS.
+000787     COPY ARCHWS.
+000789 77  WS-RPT-FS                    PIC X(2)  VALUE '00'.
+000790 77  WS-PROGRAM-VARIANT           PIC X(10) VALUE 'TWELVE-R'.
+000800 77  WS-DAY                       PIC 99.
+000810 77  WS-DAY-FMT                   PIC Z9.
+000820 77  TEMP-DAY                     PIC 99.
+000830 77  WS-START-DAY                 PIC 99 VALUE 1.
+000840 77  WS-END-DAY                   PIC 99 VALUE 12.
+000850 77  WS-ORIG-START-DAY            PIC 99.
+000860 01  WS-PARM-CARD.
+000870     05  WS-PARM-START-DAY        PIC 9(2).
+000880     05  WS-PARM-END-DAY          PIC 9(2).
+000890 01  WS-CATALOG-PARM.
+000900     05  WS-CATALOG-PARM-CODE     PIC X(2).
+000910 01  WS-REPORT-LINE               PIC X(80).
+000920 PROCEDURE DIVISION.
+000930 0000-MAINLINE.
+000940     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000950     PERFORM 2000-PRODUCE-VERSE THRU 2000-EXIT
+000960         VARYING WS-DAY FROM WS-ORIG-START-DAY BY +1
+000970         UNTIL WS-DAY > WS-END-DAY
+000980     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000990     GOBACK.
+001000 1000-INITIALIZE.
+001010     OPEN OUTPUT GIFT-REPORT
+001012     IF WS-RPT-FS NOT = '00'
+001014         DISPLAY 'TWELVE - UNABLE TO OPEN GIFT-REPORT, STATUS '
+001016             WS-RPT-FS
+001018         MOVE 16 TO RETURN-CODE
+001019         STOP RUN
+001020     END-IF
+001022     PERFORM 1160-OPEN-EXPORT-FILES THRU 1160-EXIT
+001030     PERFORM 1100-READ-DAY-RANGE-PARM THRU 1100-EXIT
+001040     MOVE WS-START-DAY TO WS-ORIG-START-DAY
+001050     PERFORM 1120-READ-CATALOG-PARM THRU 1120-EXIT
+001055     PERFORM 1130-READ-YEAR-PARM THRU 1130-EXIT
+001060     IF NOT ARCH-REPLAY-MODE
+001062         PERFORM 1140-CHECK-RESTART-POINT THRU 1140-EXIT
+001064     END-IF
+001070     PERFORM 1150-WRITE-AUDIT-TRAIL THRU 1150-EXIT
+001077     IF ARCH-REPLAY-MODE
+001078         PERFORM 1270-REPLAY-FROM-ARCHIVE THRU 1270-EXIT
+001082     ELSE
+001084         PERFORM 1180-OPEN-ARCHIVE-FOR-WRITE THRU 1180-EXIT
+001086         PERFORM 1200-LOAD-GIFT-CATALOG THRU 1200-EXIT
+001088     END-IF
+001089     IF WS-ORIG-START-DAY = 1 AND WS-END-DAY = WS-GIFT-COUNT
+001090         PERFORM 1170-OPEN-VENDOR-EXTRACT THRU 1170-EXIT
+001091     ELSE
+001092         DISPLAY 'TWELVE - VENDOR EXTRACT SKIPPED, PARTIAL RUN'
+001093     END-IF
+001095     PERFORM 1250-PRIME-CUM-GIFT-LIST THRU 1250-EXIT.
+001100 1000-EXIT.
+001110     EXIT.
+001120 1100-READ-DAY-RANGE-PARM.
+001130     MOVE SPACES TO WS-PARM-CARD
+001140     ACCEPT WS-PARM-CARD FROM SYSIN
+001150     IF WS-PARM-CARD NOT = SPACES
+001160         AND WS-PARM-START-DAY IS NUMERIC
+001170         AND WS-PARM-END-DAY IS NUMERIC
+001180         AND WS-PARM-START-DAY > ZERO
+001190         AND WS-PARM-END-DAY NOT < WS-PARM-START-DAY
+001200             MOVE WS-PARM-START-DAY TO WS-START-DAY
+001210             MOVE WS-PARM-END-DAY TO WS-END-DAY
+001220     END-IF.
+001230 1100-EXIT.
+001240     EXIT.
+001250 1120-READ-CATALOG-PARM.
+001260     MOVE SPACES TO WS-CATALOG-PARM
+001270     ACCEPT WS-CATALOG-PARM FROM SYSIN
+001280     IF WS-CATALOG-PARM NOT = SPACES
+001290         MOVE WS-CATALOG-PARM-CODE TO WS-CATALOG-ID
+001300     END-IF.
+001310 1120-EXIT.
+001320     EXIT.
+001330 2000-PRODUCE-VERSE.
+001340     MOVE SPACES TO WS-REPORT-LINE
+001342     IF WS-DAY >= WS-START-DAY
+001344         DISPLAY WS-REPORT-LINE
+001346     END-IF
+001360     WRITE GIFT-REPORT-REC FROM WS-REPORT-LINE
+001370     MOVE WS-DAY TO WS-DAY-FMT
+001380     PERFORM 1300-COMPUTE-ORD-SFX THRU 1300-EXIT
+001390     MOVE SPACES TO WS-REPORT-LINE
+001400     STRING 'On the ' WS-DAY-FMT WS-ORD-SFX-OUT
+001410         ' day of Christmas,' DELIMITED BY SIZE
+001420         INTO WS-REPORT-LINE
+001422     IF WS-DAY >= WS-START-DAY
+001424         DISPLAY WS-REPORT-LINE
+001426     END-IF
+001440     WRITE GIFT-REPORT-REC FROM WS-REPORT-LINE
+001450     MOVE 'my true love gave to me' TO WS-REPORT-LINE
+001452     IF WS-DAY >= WS-START-DAY
+001454         DISPLAY WS-REPORT-LINE
+001456     END-IF
+001470     WRITE GIFT-REPORT-REC FROM WS-REPORT-LINE
+001480     MOVE WS-DAY TO WS-CUM-PUSH-DAY
+001490     PERFORM 2050-PUSH-CUM-GIFT-DAY THRU 2050-EXIT
+001500     PERFORM 2100-GIFTS-TO-DATE THRU 2100-EXIT
+001510         VARYING WS-CUM-IDX FROM WS-CUM-HEAD BY 1
+001520         UNTIL WS-CUM-IDX > 99
+001525     IF NOT ARCH-REPLAY-MODE
+001527         PERFORM 3100-WRITE-CHECKPOINT THRU 3100-EXIT
+001529     END-IF.
+001540 2000-EXIT.
+001550     EXIT.
+001560 2100-GIFTS-TO-DATE.
+001570     MOVE CUM-DAY-LIST (WS-CUM-IDX) TO TEMP-DAY
+001580     MOVE GIFT (TEMP-DAY) TO WS-REPORT-LINE
+001585     IF WS-DAY >= WS-START-DAY
+001587         DISPLAY WS-REPORT-LINE
+001589     END-IF
+001600     WRITE GIFT-REPORT-REC FROM WS-REPORT-LINE
+001610     PERFORM 2200-EXPORT-GIFT-LINE THRU 2200-EXIT
+001613     IF VND-FILE-OPEN
+001615         PERFORM 2300-WRITE-VENDOR-LINE THRU 2300-EXIT
+001616     END-IF
+001617     IF NOT ARCH-REPLAY-MODE AND TEMP-DAY = WS-DAY
+001618         AND WS-DAY >= WS-START-DAY
+001619         PERFORM 2400-ARCHIVE-GIFT-LINE THRU 2400-EXIT
+001621     END-IF
+001623     ADD TEMP-DAY TO TALLY-QTY (TEMP-DAY).
+001630 2100-EXIT.
+001640     EXIT.
+001650 9000-TERMINATE.
+001660     PERFORM 3000-PRINT-TALLY THRU 3000-EXIT
+001670     PERFORM 9100-CLOSE-EXPORT-FILES THRU 9100-EXIT
+001673     IF VND-FILE-OPEN
+001675         PERFORM 9300-CLOSE-VENDOR-EXTRACT THRU 9300-EXIT
+001676     END-IF
+001677     IF NOT ARCH-REPLAY-MODE
+001678         PERFORM 9400-CLOSE-ARCHIVE THRU 9400-EXIT
+001679     END-IF
+001680     CLOSE GIFT-REPORT.
+001690 9000-EXIT.
+001700     EXIT.
+001710     COPY GIFTLOAD.
+001720     COPY TALLYRPT.
+001730     COPY ORDSFXP.
+001740     COPY AUDITLOG.
+001750     COPY EXPOPEN.
+001760     COPY EXPWRT.
+001770     COPY EXPCLOSE.
+001780     COPY CKPTPROC.
+001790     COPY CUMPROC.
+001800     COPY VNDOPEN.
+001810     COPY VNDWRT.
+001820     COPY VNDCLOSE.
+001830     COPY ARCHPROC.
