@@ -1,36 +1,55 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    TWELVE.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  GIFTS-DEF.
-       	  03 FILLER PIC X(26) VALUE 'a partridge in a pear tree'.
-       	  03 FILLER PIC X(26) VALUE 'two turtle doves, and'.
-       	  03 FILLER PIC X(26) VALUE 'three French hens'.
-       	  03 FILLER PIC X(26) VALUE 'four calling birds'.
-       	  03 FILLER PIC X(26) VALUE 'five gold rings'.
-       	  03 FILLER PIC X(26) VALUE 'six geese a-laying'.
-       	  03 FILLER PIC X(26) VALUE 'seven swans a-swimming'.
-       	  03 FILLER PIC X(26) VALUE 'eight maids a-milking'.
-       	  03 FILLER PIC X(26) VALUE 'nine ladies dancing'.
-       	  03 FILLER PIC X(26) VALUE 'ten lords a-leaping'.
-       	  03 FILLER PIC X(26) VALUE 'eleven pipers piping'.
-       	  03 FILLER PIC X(26) VALUE 'twelve drummers drumming'.
-       01  FILLER REDEFINES GIFTS-DEF. 03  GIFT PIC X(26) OCCURS 12.
-       01  ORD-SFX-DEF.
-       03 FILLER PIC X(24) VALUE 'stndrdththththththththth'.
-       01  FILLER REDEFINES ORD-SFX-DEF. 03  ORD-SFX PIC X(2) OCCURS 12.           
-       01  WS-DAY PIC 99. 01  WS-DAY-FMT PIC Z9.  01  temp-day  pic 99.             
-       PROCEDURE DIVISION.
-           PERFORM VARYING WS-DAY FROM 1 BY +1 UNTIL WS-DAY > 12
-               DISPLAY ' '
-               MOVE WS-DAY TO WS-DAY-FMT
-               DISPLAY 'On the ' WS-DAY-FMT 
-               ORD-SFX (WS-DAY) ' day of Christmas,'
-               DISPLAY 'my true love gave to me'
-               PERFORM VARYING TEMP-DAY FROM WS-DAY BY -1
-               UNTIL TEMP-DAY < 1
-                   DISPLAY GIFT (TEMP-DAY)
-               END-PERFORM
-           END-PERFORM
-           GOBACK.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    TWELVE.
+000030 AUTHOR.        R ANDREWS.
+000040 INSTALLATION.  MARKETING SYSTEMS - SEASONAL PROMOTIONS.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080*  MODIFICATION HISTORY                                          *
+000090*  DATE       INIT  DESCRIPTION                                  *
+000100*  08/08/2026 RA    NEW SWITCH-DRIVEN FRONT END.  THE THREE      *
+000110*                   VERSIONS OF THE VERSE-PRODUCING LOGIC THAT   *
+000120*                   USED TO BE THREE SEPARATELY-COMPILED PROGRAMS*
+000130*                   ALL NAMED TWELVE ARE NOW ENGINE SUBPROGRAMS  *
+000140*                   (TWELVE-SL, TWELVE-PP, TWELVE-R) SELECTED AT *
+000150*                   RUN TIME BY A ONE-CHARACTER SYSIN SWITCH.    *
+000160*----------------------------------------------------------------*
+000170 DATA DIVISION.
+000180 WORKING-STORAGE SECTION.
+000190 01  WS-ENGINE-PARM.
+000200     05  WS-ENGINE-PARM-CODE       PIC X(1).
+000210 01  WS-ENGINE-SW                  PIC X(1) VALUE 'S'.
+000220     88  ENGINE-STRAIGHT-LINE      VALUE 'S'.
+000230     88  ENGINE-PARAGRAPH-PAIR     VALUE 'P'.
+000240     88  ENGINE-RECURSIVE          VALUE 'R'.
+000250 PROCEDURE DIVISION.
+000260 0000-MAINLINE.
+000270     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000280     PERFORM 2000-RUN-ENGINE THRU 2000-EXIT
+000290     GOBACK.
+000300 1000-INITIALIZE.
+000310     PERFORM 1100-READ-ENGINE-SWITCH THRU 1100-EXIT.
+000320 1000-EXIT.
+000330     EXIT.
+000340 1100-READ-ENGINE-SWITCH.
+000350     MOVE SPACES TO WS-ENGINE-PARM
+000360     ACCEPT WS-ENGINE-PARM FROM SYSIN
+000370     MOVE WS-ENGINE-PARM-CODE TO WS-ENGINE-SW
+000380     IF NOT ENGINE-STRAIGHT-LINE
+000390         AND NOT ENGINE-PARAGRAPH-PAIR
+000400         AND NOT ENGINE-RECURSIVE
+000410             MOVE 'S' TO WS-ENGINE-SW
+000420     END-IF.
+000430 1100-EXIT.
+000440     EXIT.
+000450 2000-RUN-ENGINE.
+000460     EVALUATE TRUE
+000470         WHEN ENGINE-STRAIGHT-LINE
+000480             CALL 'TWELVE-SL'
+000490         WHEN ENGINE-PARAGRAPH-PAIR
+000500             CALL 'TWELVE-PP'
+000510         WHEN ENGINE-RECURSIVE
+000520             CALL 'TWELVE-R'
+000530     END-EVALUATE.
+000540 2000-EXIT.
+000550     EXIT.
